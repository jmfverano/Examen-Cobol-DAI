@@ -0,0 +1,7 @@
+      *Control del fichero de reversion del mismo dia. Guarda la
+      *imagen previa de cada venta afectada por alta, baja o
+      *modificacion, para poder deshacer un cambio erroneo sin tener
+      *que esperar al respaldo nocturno.
+       select reversion
+           assign to ".\reversion_diaria.dat"
+           organization is line sequential.
