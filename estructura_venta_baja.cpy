@@ -0,0 +1,12 @@
+      *Estructura del fichero de ventas dadas de baja (archivo historico).
+       fd ventas_baja
+         value of file-id is ".\ventas_baja.dat"
+         data record is RVentaBaja.
+       01 RVentaBaja.
+      *    Copia integra del registro de venta eliminado.
+          02 datos_venta  pic x(120).
+          02 fecha_baja.
+             03 anio_baja pic 9999.
+             03 mes_baja  pic 99.
+             03 dia_baja  pic 99.
+          02 login_baja   pic x(12).
