@@ -0,0 +1,5 @@
+      *Muestra al final de la pantalla la opcion de eliminar.
+       01 p_confi_eliminar
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 20 col 10 value "Desea eliminar esta venta (S/N): ".
+           02 line 20 col 45 REQUIRED pic x using continuar.
