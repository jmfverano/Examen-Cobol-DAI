@@ -0,0 +1,5 @@
+      *Control del fichero de entrada para la carga masiva de ventas.
+           select entrada_ventas
+               assign to ".\carga_ventas.csv"
+               organization is line sequential
+               file status is ws-estado-entrada.
