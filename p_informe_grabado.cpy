@@ -0,0 +1,6 @@
+      *Avisa de que el informe se ha grabado en el fichero de salida.
+       01 p_informe_grabado
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 15 col 10 value
+              "Informe grabado en fichero informe_salida.txt".
+           02 line 18 col 15 value "Pulse una tecla para continuar".
