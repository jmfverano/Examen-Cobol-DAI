@@ -0,0 +1,5 @@
+      *Control del fichero de checkpoint de la carga masiva de ventas.
+       select checkpoint_importacion
+           assign to ".\checkpoint_importacion.dat"
+           organization is line sequential
+           file status is ws-estado-checkpoint.
