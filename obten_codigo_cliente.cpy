@@ -0,0 +1,5 @@
+      *Pantalla que obtendra el codigo de cliente a buscar.
+       01 obten_codigo_cliente
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 4 col 5 value "Codigo de cliente: ".
+           02 line 4 col 25 REQUIRED pic x(4) using codigo.
