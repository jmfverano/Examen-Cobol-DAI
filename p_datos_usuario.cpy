@@ -0,0 +1,12 @@
+      *Pantalla de alta/consulta/baja de un usuario (sin mostrar la
+      *clave, que solo se guarda en forma de hash).
+       01 p_datos_usuario
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 4 col 5 value "Login: ".
+           02 line 5 col 5 value "Estado (A=Activo/I=Inactivo): ".
+           02 line 6 col 5
+              value "Rol (A=Administrador/V=Visualizador): ".
+
+           02 line 4 col 13 REQUIRED pic x(12) using login_usuario.
+           02 line 5 col 36 pic x using estado.
+           02 line 6 col 44 pic x using rol.
