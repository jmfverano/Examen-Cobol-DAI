@@ -0,0 +1,14 @@
+      *Calcula un hash de la clave para no guardarla en claro en el
+      *fichero de usuarios. No es un algoritmo criptografico, pero
+      *evita que la contrasena quede legible en el fichero o en un
+      *volcado de este.
+       calcular_hash_clave.
+       move 0 to hash_resultado.
+       perform varying indice_hash from 1 by 1 until indice_hash > 12
+           move clave_entrada(indice_hash:1) to ws-hash-byte
+           compute hash_temporal =
+               hash_resultado * 31 + ws-hash-codigo
+           divide hash_temporal by 9999999999
+               giving hash_cociente
+               remainder hash_resultado
+       end-perform.
