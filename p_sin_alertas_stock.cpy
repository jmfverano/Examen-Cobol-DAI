@@ -0,0 +1,6 @@
+      *Mensaje mostrado cuando ningun articulo esta por debajo del
+      *umbral de stock indicado.
+       01 p_sin_alertas_stock
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 4 col 5 value
+              "Ningun articulo esta por debajo del umbral indicado.".
