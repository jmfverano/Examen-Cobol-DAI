@@ -0,0 +1,4 @@
+      *Control del fichero de recibo/impresion bajo demanda (tecla F8).
+       select recibo
+           assign to ".\recibo.txt"
+           organization is line sequential.
