@@ -0,0 +1,5 @@
+      *Muestra al final de la pantalla la opcion de confirmar el alta.
+       01 p_confirma_alta
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 20 col 10 value "Desea grabar esta venta (S/N): ".
+           02 line 20 col 43 REQUIRED pic x using continuar.
