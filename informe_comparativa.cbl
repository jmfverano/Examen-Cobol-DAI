@@ -0,0 +1,214 @@
+       program-id. informe_comparativa as "informe_comparativa".
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza las librerias del control de ficheros.
+       copy "file_control.cpy".
+      *Utiliza el control del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "file_control_detalle.cpy".
+       data division.
+       file section.
+      *Ulitila las librerias de la estructura de datos.
+       copy "estructura_venta.cpy".
+      *Utiliza la estructura del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "estructura_detalle.cpy".
+       working-storage section.
+       77 continuar        pic x.
+       77 fin_ventas       pic 9 value 0.
+       77 num_periodos     pic 9(4) value 0.
+       77 idx_busca        pic 9(4).
+       77 encontrado       pic 9.
+       77 mes_actual_bucle pic 99.
+       77 linea_actual     pic 99.
+       77 contador_pagina  pic 9 value 0.
+       77 max_por_pagina   pic 9 value 4.
+       77 ws-estado-fichero pic xx value spaces.
+       01 ws-fecha-hoy.
+           02 wc-anio-hoy pic 9999.
+           02 wc-mes-hoy  pic 99.
+           02 wc-dia-hoy  pic 99.
+       77 anio_actual      pic 9999.
+       77 anio_anterior    pic 9999.
+       77 wc_nombre_mes       pic x(10).
+       77 wc_importe_actual   pic 9(13)v99.
+       77 wc_importe_anterior pic 9(13)v99.
+       77 wc_diferencia       pic s9(13)v99.
+       01 tabla_periodos.
+           02 entrada_periodo occurs 500 times indexed by idx_per.
+              03 tp_anio    pic 9999.
+              03 tp_mes     pic 99.
+              03 tp_importe pic 9(13)v99.
+      *Tiempo de espera (en milisegundos) tras el que se considera que
+      *la sesion quedo inactiva, igual que en Principal.
+       77 ws-tiempo-espera pic 9(8) value 180000.
+       77 ws-estado-detalle pic xx value spaces.
+       77 bucle_detalle    pic 9.
+       linkage section.
+      *Avisa a Principal de que la sesion caduco mientras se rellenaba
+      *esta pantalla, para que se exija el login de nuevo.
+       01 sesion-expirada-llamada pic 9.
+       SCREEN SECTION.
+      *Utilizara la pantalla de marcos definida en la librería.
+       copy "p_marcos.cpy".
+      *Muestra al final de la pantalla un linea indicando que continue.
+       copy "p_continuar.cpy".
+      *Cabecera del informe comparativo.
+       copy "p_titulo_comparativa.cpy".
+      *Una linea del informe comparativo (un mes).
+       copy "p_linea_comparativa.cpy".
+
+       procedure division using sesion-expirada-llamada.
+      *Recorre todas las ventas acumulando el importe por anio y mes,
+      *y despues compara, mes a mes, el anio en curso con el anterior.
+       move 0 to sesion-expirada-llamada.
+       open input ventas.
+       open input ventas_detalle.
+       perform leer_siguiente_venta.
+       perform acumular_periodo until fin_ventas = 1.
+       close ventas.
+       close ventas_detalle.
+       accept ws-fecha-hoy from date yyyymmdd.
+       move wc-anio-hoy to anio_actual.
+       compute anio_anterior = anio_actual - 1.
+       display pantallaMarco.
+       display p_titulo_comparativa.
+       move 6 to linea_actual.
+       perform varying mes_actual_bucle from 1 by 1
+           until mes_actual_bucle > 12
+           perform obtener_nombre_mes
+           perform calcular_importe_anio_actual
+           perform calcular_importe_anio_anterior
+           compute wc_diferencia =
+               wc_importe_actual - wc_importe_anterior
+           display p_linea_comparativa
+           add 1 to linea_actual
+           add 1 to contador_pagina
+           if contador_pagina = max_por_pagina
+               display p_continuar
+               accept continuar
+                 with time-out ws-tiempo-espera
+                 on exception
+                   move 1 to sesion-expirada-llamada
+                   move 13 to mes_actual_bucle
+               end-accept
+               move 0 to contador_pagina
+               display pantallaMarco
+               display p_titulo_comparativa
+               move 6 to linea_actual
+           end-if
+       end-perform.
+       display p_continuar.
+       accept continuar
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+       end-accept.
+       exit program.
+
+      *Lee la siguiente venta del fichero maestro.
+       leer_siguiente_venta.
+       read ventas next
+         at end
+           move 1 to fin_ventas
+       end-read.
+
+      *Acumula en la tabla la linea principal de la venta leida y sus
+      *lineas adicionales de articulo, y pasa a la siguiente venta.
+       acumular_periodo.
+       perform acumular_importe_periodo.
+       perform acumular_lineas_detalle_periodo.
+       perform leer_siguiente_venta.
+
+      *Busca el periodo (anio y mes) de la venta leida en la tabla y
+      *acumula el importe del articulo actual, dandolo de alta en la
+      *tabla si es nuevo.
+       acumular_importe_periodo.
+       move 0 to encontrado.
+       perform varying idx_busca from 1 by 1
+           until idx_busca > num_periodos or encontrado = 1
+           if tp_anio(idx_busca) = anio and tp_mes(idx_busca) = mes
+               move 1 to encontrado
+               compute tp_importe(idx_busca) = tp_importe(idx_busca) +
+                   (precio_venta of articulo
+                     * numero_unidades of articulo)
+           end-if
+       end-perform.
+       if encontrado = 0 and num_periodos < 500
+           add 1 to num_periodos
+           move anio to tp_anio(num_periodos)
+           move mes to tp_mes(num_periodos)
+           compute tp_importe(num_periodos) =
+               precio_venta of articulo * numero_unidades of articulo
+       end-if.
+
+      *Recorre las lineas adicionales de articulo de la venta actual,
+      *sustituyendolas en el grupo articulo, y las acumula sobre el
+      *mismo periodo igual que la linea principal.
+       acumular_lineas_detalle_periodo.
+       move codigo_venta to det_codigo_venta.
+       move low-values to det_numero_linea.
+       move 0 to bucle_detalle.
+       start ventas_detalle
+         key is not less than det_clave_venta
+         invalid key
+           move 1 to bucle_detalle
+       end-start.
+       perform until bucle_detalle = 1
+         read ventas_detalle next
+           at end
+             move 1 to bucle_detalle
+           not at end
+             if det_codigo_venta not = codigo_venta
+                 move 1 to bucle_detalle
+             else
+                 move det_codigo_articulo to codigo_articulo of articulo
+                 move det_descripcion to descripcion of articulo
+                 move det_precio_venta to precio_venta of articulo
+                 move det_numero_unidades to numero_unidades of articulo
+                 move det_tasa_iva to tasa_iva of articulo
+                 perform acumular_importe_periodo
+             end-if
+         end-read
+       end-perform.
+
+      *Traduce el numero de mes del bucle al nombre que se muestra.
+       obtener_nombre_mes.
+       evaluate mes_actual_bucle
+         when 1  move "Enero"      to wc_nombre_mes
+         when 2  move "Febrero"    to wc_nombre_mes
+         when 3  move "Marzo"      to wc_nombre_mes
+         when 4  move "Abril"      to wc_nombre_mes
+         when 5  move "Mayo"       to wc_nombre_mes
+         when 6  move "Junio"      to wc_nombre_mes
+         when 7  move "Julio"      to wc_nombre_mes
+         when 8  move "Agosto"     to wc_nombre_mes
+         when 9  move "Septiembre" to wc_nombre_mes
+         when 10 move "Octubre"    to wc_nombre_mes
+         when 11 move "Noviembre"  to wc_nombre_mes
+         when other move "Diciembre" to wc_nombre_mes
+       end-evaluate.
+
+      *Busca en la tabla el importe del anio y mes indicados; deja el
+      *importe a cero si ese periodo no tiene ventas acumuladas.
+       calcular_importe_anio_actual.
+       move 0 to wc_importe_actual.
+       perform varying idx_busca from 1 by 1
+           until idx_busca > num_periodos
+           if tp_anio(idx_busca) = anio_actual
+              and tp_mes(idx_busca) = mes_actual_bucle
+               move tp_importe(idx_busca) to wc_importe_actual
+           end-if
+       end-perform.
+
+      *Busca en la tabla el importe del mismo mes en el anio anterior.
+       calcular_importe_anio_anterior.
+       move 0 to wc_importe_anterior.
+       perform varying idx_busca from 1 by 1
+           until idx_busca > num_periodos
+           if tp_anio(idx_busca) = anio_anterior
+              and tp_mes(idx_busca) = mes_actual_bucle
+               move tp_importe(idx_busca) to wc_importe_anterior
+           end-if
+       end-perform.
