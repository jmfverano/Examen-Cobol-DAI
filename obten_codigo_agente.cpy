@@ -0,0 +1,5 @@
+      *Pantalla que obtendra el codigo de agente a buscar.
+       01 obten_codigo_agente
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 4 col 5 value "Codigo de agente: ".
+           02 line 4 col 24 REQUIRED pic xx using codigo.
