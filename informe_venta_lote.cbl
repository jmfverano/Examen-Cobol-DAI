@@ -0,0 +1,206 @@
+       program-id. informe_venta_lote as "informe_venta_lote".
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza las librerias del control de ficheros.
+       copy "file_control.cpy".
+      *Utiliza el control del fichero de salida del informe por lotes.
+       copy "file_control_informe_lote.cpy".
+      *Utiliza el control del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "file_control_detalle.cpy".
+       data division.
+       file section.
+      *Ulitila las librerias de la estructura de datos.
+       copy "estructura_venta.cpy".
+      *Utiliza la estructura del fichero de salida del informe.
+       copy "estructura_informe_lote.cpy".
+      *Utiliza la estructura del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "estructura_detalle.cpy".
+       working-storage section.
+       77 aux_agente       pic xx.
+       77 bucle            pic 9.
+       77 hubo_venta       pic 9 value 0.
+       77 total_unidades   pic 9(7) value 0.
+       77 total_importe    pic 9(13)v99 value 0.
+       77 total_iva        pic 9(13)v99 value 0.
+       77 total_con_iva    pic 9(13)v99 value 0.
+       77 fecha_desde      pic 9(8) value 0.
+       77 fecha_hasta      pic 9(8) value 99999999.
+       77 numero_argumento pic 9 value 0.
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-estado-detalle pic xx value spaces.
+       77 bucle_detalle    pic 9.
+
+       procedure division.
+      *Variante sin pantallas de informe_venta, para poder lanzarse
+      *desde un proceso por lotes sin terminal interactivo. Recibe por
+      *linea de comandos el codigo de agente y el rango de fechas, en
+      *ese orden, y escribe el informe en informe_venta_lote.txt en
+      *lugar de mostrarlo en pantalla.
+       move 1 to numero_argumento.
+       display numero_argumento upon argument-number.
+       accept codigo from argument-value.
+      *Guarda el codigo recibido antes de que el primer READ de
+      *ventas sobreescriba el campo codigo con el de cada registro.
+       move codigo to aux_agente.
+       move 2 to numero_argumento.
+       display numero_argumento upon argument-number.
+       accept fecha_desde from argument-value.
+       move 3 to numero_argumento.
+       display numero_argumento upon argument-number.
+       accept fecha_hasta from argument-value.
+       open i-o ventas.
+       if ws-estado-fichero not = "00"
+           display "ERROR: no se pudo abrir el fichero de ventas. "
+               "Estado: " ws-estado-fichero
+           exit program
+       end-if.
+       open input ventas_detalle.
+       open output salida_informe.
+       move 0 to bucle.
+       perform until bucle = 1
+       read ventas next
+          at end
+           move 1 to bucle
+         not at end
+           if aux_agente = codigo
+              and fecha not < fecha_desde and fecha not > fecha_hasta
+           then
+             if hubo_venta = 0
+                 perform escribir_cabecera_agente
+             end-if
+             move 1 to hubo_venta
+             add numero_unidades to total_unidades
+             compute total_importe =
+                 total_importe + (precio_venta * numero_unidades)
+             compute total_iva =
+                 total_iva
+                 + (precio_venta * numero_unidades * tasa_iva / 100)
+             perform escribir_linea_venta
+             perform escribir_lineas_detalle_venta
+           end-if
+       end-read
+       end-perform.
+       if hubo_venta = 1
+           compute total_con_iva = total_importe + total_iva
+           perform escribir_subtotal
+       else
+           move "No hay ventas para ese agente y rango de fechas."
+             to registro_informe
+           write registro_informe
+       end-if.
+       close ventas.
+       close ventas_detalle.
+       close salida_informe.
+       exit program.
+
+      *Escribe la cabecera con los datos del agente de la primera
+      *venta encontrada.
+       escribir_cabecera_agente.
+       move "----------------------------------" to registro_informe.
+       write registro_informe.
+       string "Agente comercial: " delimited by size
+              codigo of agente_comercial delimited by size
+              " " delimited by size
+              nombre of agente_comercial delimited by size
+              " " delimited by size
+              apellidos of agente_comercial delimited by size
+         into registro_informe
+       end-string.
+       write registro_informe.
+       move "----------------------------------" to registro_informe.
+       write registro_informe.
+
+      *Escribe una linea del informe con los datos de la venta.
+       escribir_linea_venta.
+       string "Venta " delimited by size
+              codigo_venta delimited by size
+              " Fecha " delimited by size
+              anio delimited by size
+              "/" delimited by size
+              mes delimited by size
+              "/" delimited by size
+              dia delimited by size
+              " Cliente " delimited by size
+              codigo_cliente delimited by size
+              " " delimited by size
+              nombre_cliente delimited by size
+              " " delimited by size
+              apellidos_cliente delimited by size
+              " Articulo " delimited by size
+              codigo_articulo of articulo delimited by size
+              " " delimited by size
+              descripcion of articulo delimited by size
+              " Precio " delimited by size
+              precio_venta of articulo delimited by size
+              " Unidades " delimited by size
+              numero_unidades of articulo delimited by size
+              " IVA " delimited by size
+              tasa_iva of articulo delimited by size
+         into registro_informe
+       end-string.
+       write registro_informe.
+
+      *Recorre las lineas adicionales de articulo de la venta que se
+      *acaba de escribir y las escribe igual que la linea principal,
+      *acumulandolas en los mismos totales del agente.
+       escribir_lineas_detalle_venta.
+       move codigo_venta to det_codigo_venta.
+       move low-values to det_numero_linea.
+       move 0 to bucle_detalle.
+       start ventas_detalle
+         key is not less than det_clave_venta
+         invalid key
+           move 1 to bucle_detalle
+       end-start.
+       perform until bucle_detalle = 1
+         read ventas_detalle next
+           at end
+             move 1 to bucle_detalle
+           not at end
+             if det_codigo_venta not = codigo_venta
+                 move 1 to bucle_detalle
+             else
+                 move det_codigo_articulo to codigo_articulo of articulo
+                 move det_descripcion to descripcion of articulo
+                 move det_precio_venta to precio_venta of articulo
+                 move det_numero_unidades to numero_unidades of articulo
+                 move det_tasa_iva to tasa_iva of articulo
+                 add numero_unidades to total_unidades
+                 compute total_importe =
+                     total_importe + (precio_venta * numero_unidades)
+                 compute total_iva =
+                     total_iva
+                     + (precio_venta * numero_unidades * tasa_iva / 100)
+                 perform escribir_linea_venta
+             end-if
+         end-read
+       end-perform.
+
+      *Escribe el subtotal de unidades e importe vendido por el
+      *agente, igual que p_subtotal_agente en la version interactiva.
+       escribir_subtotal.
+       move "----------------------------------" to registro_informe.
+       write registro_informe.
+       string "Total unidades vendidas: " delimited by size
+              total_unidades delimited by size
+         into registro_informe
+       end-string.
+       write registro_informe.
+       string "Total importe vendido: " delimited by size
+              total_importe delimited by size
+         into registro_informe
+       end-string.
+       write registro_informe.
+       string "Total IVA repercutido: " delimited by size
+              total_iva delimited by size
+         into registro_informe
+       end-string.
+       write registro_informe.
+       string "Total con IVA: " delimited by size
+              total_con_iva delimited by size
+         into registro_informe
+       end-string.
+       write registro_informe.
