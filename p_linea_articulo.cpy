@@ -0,0 +1,20 @@
+      *Pantalla para introducir una linea adicional de articulo,
+      *reutilizando los mismos campos de articulo que pantalla_alta.
+       01 p_linea_articulo
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 12 col 5 value "Articulo".
+           02 line 13 col 5 value "****************".
+           02 line 14 col 5 value "Codigo: ".
+           02 line 15 col 5 value "Descripcion: ".
+           02 line 16 col 5 value "Precio: ".
+           02 line 17 col 5 value "Unidades: ".
+           02 line 18 col 5 value "IVA (%): ".
+
+           02 line 14 col 14 REQUIRED pic x(4)
+              using codigo_articulo of articulo.
+           02 line 15 col 19 pic x(20)
+              using descripcion of articulo.
+           02 line 16 col 14 pic 9(7)V99
+              using precio_venta of articulo.
+           02 line 17 col 16 REQUIRED pic 9(5) using numero_unidades.
+           02 line 18 col 15 pic 99V99 using tasa_iva of articulo.
