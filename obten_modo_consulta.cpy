@@ -0,0 +1,8 @@
+      *Pantalla que permite elegir el modo de busqueda de la consulta.
+       01 obten_modo_consulta
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 4 col 5 value "1.- Buscar por codigo de venta exacto".
+           02 line 5 col 5 value "2.- Buscar desde un codigo de venta".
+           02 line 6 col 5 value "3.- Buscar por agente".
+           02 line 8 col 5 value "Opcion: ".
+           02 line 8 col 13 REQUIRED pic 9 using modo_consulta.
