@@ -0,0 +1,274 @@
+       program-id. usuario_mantenimiento as "usuario_mantenimiento".
+
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza el control del fichero maestro de usuarios.
+       copy "file_control_usuarios.cpy".
+       data division.
+       file section.
+      *Ulitila la estructura del fichero maestro de usuarios.
+       copy "estructura_usuario.cpy".
+       working-storage section.
+       77 continuar    pic x.
+       77 opcion_mtto  pic 9.
+      *Campos usados para calcular el hash de la clave introducida.
+       77 clave_entrada pic x(12).
+       77 hash_resultado pic 9(10).
+       77 hash_temporal  pic 9(15).
+       77 hash_cociente  pic 9(15).
+       77 indice_hash    pic 99.
+       01 ws-hash-car.
+           02 ws-hash-byte pic x.
+       01 ws-hash-val redefines ws-hash-car.
+           02 ws-hash-codigo pic 9(3) usage comp-x.
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-descripcion-estado pic x(40) value spaces.
+      *Campos usados para validar la clave antes de grabarla.
+       77 clave_valida     pic 9 value 1.
+       77 longitud_clave   pic 99 value 0.
+       77 minimo_longitud_clave pic 99 value 6.
+      *Tiempo de espera (en milisegundos) tras el que se considera que
+      *la sesion quedo inactiva, igual que en Principal.
+       77 ws-tiempo-espera pic 9(8) value 180000.
+       77 transaccion_activa pic 9 value 1.
+       linkage section.
+      *Avisa a Principal de que la sesion caduco mientras se rellenaba
+      *esta pantalla, para que se exija el login de nuevo.
+       01 sesion-expirada-llamada pic 9.
+       SCREEN SECTION.
+      *Utilizara la pantalla de marcos definida en la librería.
+       copy "p_marcos.cpy".
+      *Pantalla que indica que la operación se completo bien.
+       copy "p_completa.cpy".
+      *Pantalla que indica el error en la operacion.
+       copy "p_error_operacion.cpy".
+      *Muestra al final de la pantalla un linea indicando que continue.
+       copy "p_continuar.cpy".
+      *Pantalla del menu de mantenimiento.
+       copy "p_menu_usuario.cpy".
+      *Pantalla de alta/consulta/baja de un usuario.
+       copy "p_datos_usuario.cpy".
+      *Pantalla que pide la clave en claro.
+       copy "p_clave_usuario.cpy".
+      *Pantalla que obtendra el login del usuario a buscar.
+       copy "obten_login_usuario.cpy".
+
+       procedure division using sesion-expirada-llamada.
+       move 0 to sesion-expirada-llamada.
+       open i-o usuarios.
+       display pantallaMarco.
+       display p_menu_usuario.
+       accept p_menu_usuario
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       evaluate opcion_mtto
+         when 1 perform alta_usuario
+         when 2 perform consulta_usuario
+         when 3 perform cambiar_clave_usuario
+         when 4 perform baja_usuario
+         when 5 continue
+         when other
+           move spaces to ws-estado-fichero
+           move "Opcion no valida." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+       end-evaluate
+       end-if.
+       close usuarios.
+       exit program.
+
+      *Da de alta un nuevo usuario con su clave ya convertida a hash.
+       alta_usuario.
+       move 1 to transaccion_activa.
+       display PantallaMarco.
+       display p_datos_usuario.
+       accept p_datos_usuario
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       set usuario_activo to true
+       display p_clave_usuario
+       accept p_clave_usuario
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept
+       if transaccion_activa = 1
+       perform validar_clave
+       if clave_valida = 0
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+       else
+           perform calcular_hash_clave
+           move hash_resultado to clave_hash
+           write RUsuario
+             invalid key
+               move spaces to ws-estado-fichero
+               move "Login de usuario duplicado."
+                 to ws-descripcion-estado
+               display PantallaMarco
+               display pantalla_opera_error
+               accept continuar
+             not invalid key
+               display PantallaMarco
+               display pantalla_completa
+               accept continuar
+           end-write
+       end-if
+       end-if
+       end-if.
+
+      *Muestra el login y el estado de un usuario existente.
+       consulta_usuario.
+       move 1 to transaccion_activa.
+       display PantallaMarco.
+       display obten_login_usuario.
+       accept obten_login_usuario
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       read usuarios
+         key is login_usuario
+         invalid key
+           move spaces to ws-estado-fichero
+           move "Usuario no encontrado." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           display PantallaMarco
+           display p_datos_usuario
+           display p_continuar
+           accept continuar
+       end-read
+       end-if.
+
+      *Sustituye la clave de un usuario por una nueva.
+       cambiar_clave_usuario.
+       move 1 to transaccion_activa.
+       display PantallaMarco.
+       display obten_login_usuario.
+       accept obten_login_usuario
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       read usuarios
+         key is login_usuario
+         invalid key
+           move spaces to ws-estado-fichero
+           move "Usuario no encontrado." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           display PantallaMarco
+           display p_clave_usuario
+           accept p_clave_usuario
+             with time-out ws-tiempo-espera
+             on exception
+               move 1 to sesion-expirada-llamada
+               move 0 to transaccion_activa
+           end-accept
+           if transaccion_activa = 1
+           perform validar_clave
+           if clave_valida = 0
+               display PantallaMarco
+               display pantalla_opera_error
+               accept continuar
+           else
+               perform calcular_hash_clave
+               move hash_resultado to clave_hash
+               rewrite RUsuario
+                 invalid key
+                   move spaces to ws-estado-fichero
+                   move "No se pudo cambiar la clave."
+                     to ws-descripcion-estado
+                   display PantallaMarco
+                   display pantalla_opera_error
+                   accept continuar
+                 not invalid key
+                   display PantallaMarco
+                   display pantalla_completa
+                   accept continuar
+               end-rewrite
+           end-if
+           end-if
+       end-read
+       end-if.
+
+      *Da de baja (desactiva) un usuario sin borrar el registro.
+       baja_usuario.
+       move 1 to transaccion_activa.
+       display PantallaMarco.
+       display obten_login_usuario.
+       accept obten_login_usuario
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       read usuarios
+         key is login_usuario
+         invalid key
+           move spaces to ws-estado-fichero
+           move "Usuario no encontrado." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           set usuario_inactivo to true
+           rewrite RUsuario
+             invalid key
+               move spaces to ws-estado-fichero
+               move "No se pudo dar de baja el usuario."
+                 to ws-descripcion-estado
+               display PantallaMarco
+               display pantalla_opera_error
+               accept continuar
+             not invalid key
+               display PantallaMarco
+               display pantalla_completa
+               accept continuar
+           end-rewrite
+       end-read
+       end-if.
+
+      *Comprueba que la clave introducida cumple el minimo de
+      *longitud exigido y que no coincide con el login del usuario.
+       validar_clave.
+       move 1 to clave_valida.
+       move 0 to longitud_clave.
+       inspect clave_entrada
+           tallying longitud_clave for characters before initial space.
+       if longitud_clave < minimo_longitud_clave
+           move 0 to clave_valida
+           move spaces to ws-estado-fichero
+           move "Clave demasiado corta." to ws-descripcion-estado
+       end-if.
+       if clave_valida = 1 and clave_entrada = login_usuario
+           move 0 to clave_valida
+           move spaces to ws-estado-fichero
+           move "La clave no puede coincidir con el login."
+             to ws-descripcion-estado
+       end-if.
+
+      *Calcula un hash de la clave introducida.
+       copy "parrafo_calcular_hash.cpy".
