@@ -0,0 +1,6 @@
+      *Control del fichero maestro de articulos.
+           select articulos
+               assign to ".\articulos.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is codigo_articulo of RArticulo.
