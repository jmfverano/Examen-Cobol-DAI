@@ -0,0 +1,4 @@
+      *Muestra al final de la pantalla una linea indicando que continue.
+       01 p_continuar
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 22 col 15 value "Pulse una tecla para continuar".
