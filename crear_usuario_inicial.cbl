@@ -0,0 +1,53 @@
+       program-id. crear_usuario_inicial as "crear_usuario_inicial".
+
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza el control del fichero maestro de usuarios.
+       copy "file_control_usuarios.cpy".
+       data division.
+       file section.
+      *Ulitila la estructura del fichero maestro de usuarios.
+       copy "estructura_usuario.cpy".
+       working-storage section.
+       77 ws-estado-fichero pic xx value spaces.
+      *Campos usados para calcular el hash de la clave introducida.
+       77 clave_entrada pic x(12).
+       77 hash_resultado pic 9(10).
+       77 hash_temporal  pic 9(15).
+       77 hash_cociente  pic 9(15).
+       77 indice_hash    pic 99.
+       01 ws-hash-car.
+           02 ws-hash-byte pic x.
+       01 ws-hash-val redefines ws-hash-car.
+           02 ws-hash-codigo pic 9(3) usage comp-x.
+
+       procedure division.
+      *Crea o reactiva el primer usuario de la aplicacion desde la
+      *linea de comandos, sin pasar por Principal, para poder arrancar
+      *el fichero de usuarios antes de que exista ninguno.
+       open i-o usuarios.
+       display "Login del nuevo usuario: " with no advancing.
+       accept login_usuario.
+       display "Clave del nuevo usuario: " with no advancing.
+       accept clave_entrada.
+       perform calcular_hash_clave.
+       move hash_resultado to clave_hash.
+       set usuario_activo to true.
+       set rol_administrador to true.
+       write RUsuario
+         invalid key
+           rewrite RUsuario
+             invalid key
+               display "No se pudo grabar el usuario."
+             not invalid key
+               display "Usuario reactivado con la nueva clave."
+           end-rewrite
+         not invalid key
+           display "Usuario creado correctamente."
+       end-write.
+       close usuarios.
+       exit program.
+
+      *Calcula un hash de la clave introducida.
+       copy "parrafo_calcular_hash.cpy".
