@@ -0,0 +1,8 @@
+      *Control del fichero de lineas adicionales de articulo por
+      *venta (a partir de la segunda linea; la primera vive en RVenta).
+       select ventas_detalle
+           assign to ".\ventas_detalle.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is det_clave_venta
+           file status is ws-estado-detalle.
