@@ -0,0 +1,12 @@
+      *Una linea del ranking de agentes comerciales.
+       01 p_linea_ranking_agentes
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line linea_actual col 5 pic zz9 using wk_puesto.
+           02 line linea_actual col 10 pic xx using wk_codigo.
+           02 line linea_actual col 15 pic x(15) using wk_nombre.
+           02 line linea_actual
+              col 31 pic x(15) using wk_apellidos.
+           02 line linea_actual
+              col 50 pic zzzzzzzz9 using wk_unidades.
+           02 line linea_actual
+              col 60 pic zzzzzzzzzzzz9.99 using wk_importe.
