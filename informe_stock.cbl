@@ -0,0 +1,108 @@
+       program-id. informe_stock as "informe_stock".
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza el control del fichero maestro de articulos.
+       copy "file_control_articulos.cpy".
+       data division.
+       file section.
+      *Ulitila la estructura del fichero maestro de articulos.
+       copy "estructura_articulo.cpy".
+       working-storage section.
+       77 continuar        pic x.
+       77 umbral_stock     pic 9(7).
+       77 bucle            pic 9 value 0.
+       77 num_alertas      pic 9(4) value 0.
+       77 linea_actual     pic 99.
+       77 contador_pagina  pic 9 value 0.
+       77 max_por_pagina   pic 9 value 10.
+       77 wk_codigo        pic x(4).
+       77 wk_descripcion   pic x(20).
+       77 wk_stock         pic 9(7).
+       77 ws-estado-fichero pic xx value spaces.
+      *Tiempo de espera (en milisegundos) tras el que se considera que
+      *la sesion quedo inactiva, igual que en Principal.
+       77 ws-tiempo-espera pic 9(8) value 180000.
+       77 transaccion_activa pic 9 value 1.
+       linkage section.
+      *Avisa a Principal de que la sesion caduco mientras se rellenaba
+      *esta pantalla, para que se exija el login de nuevo.
+       01 sesion-expirada-llamada pic 9.
+       SCREEN SECTION.
+      *Utilizara la pantalla de marcos definida en la librería.
+       copy "p_marcos.cpy".
+      *Muestra al final de la pantalla un linea indicando que continue.
+       copy "p_continuar.cpy".
+      *Pantalla que obtiene el umbral de stock minimo para el aviso.
+       copy "obten_umbral_stock.cpy".
+      *Cabecera del informe de articulos con stock bajo.
+       copy "p_titulo_stock.cpy".
+      *Una linea del informe de articulos con stock bajo.
+       copy "p_linea_stock.cpy".
+      *Mensaje mostrado si ningun articulo esta por debajo del umbral.
+       copy "p_sin_alertas_stock.cpy".
+
+       procedure division using sesion-expirada-llamada.
+      *Recorre el fichero maestro de articulos de principio a fin y
+      *lista aquellos cuyo stock ha caido por debajo del umbral
+      *indicado, a modo de lista de reposicion.
+       move 0 to sesion-expirada-llamada.
+       display pantallaMarco.
+       display obten_umbral_stock.
+       accept obten_umbral_stock
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       open input articulos
+       move low-values to codigo_articulo of RArticulo
+       start articulos
+         key is not less than codigo_articulo of RArticulo
+         invalid key
+           move 1 to bucle
+       end-start
+       perform until bucle = 1
+         read articulos next
+           at end
+             move 1 to bucle
+           not at end
+             if stock_actual < umbral_stock
+                 perform mostrar_linea_stock
+             end-if
+         end-read
+       end-perform
+       if num_alertas = 0
+           display pantallaMarco
+           display p_sin_alertas_stock
+       end-if
+       display p_continuar
+       accept continuar
+       close articulos
+       end-if.
+       exit program.
+
+      *Muestra una linea del listado de reposicion, sacando primero
+      *la cabecera si es la primera alerta encontrada.
+       mostrar_linea_stock.
+       if num_alertas = 0
+           display pantallaMarco
+           display p_titulo_stock
+           move 3 to linea_actual
+       end-if.
+       move codigo_articulo to wk_codigo.
+       move descripcion to wk_descripcion.
+       move stock_actual to wk_stock.
+       display p_linea_stock.
+       add 1 to linea_actual.
+       add 1 to num_alertas.
+       add 1 to contador_pagina.
+       if contador_pagina = max_por_pagina
+           display p_continuar
+           accept continuar
+           move 0 to contador_pagina
+           display pantallaMarco
+           display p_titulo_stock
+           move 3 to linea_actual
+       end-if.
