@@ -0,0 +1,3 @@
+      *Registro con el ultimo codigo de venta generado.
+       fd contador_venta.
+       01 registro_contador_venta pic 9(4).
