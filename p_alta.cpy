@@ -6,19 +6,34 @@
            02 line 8 col 5 value "Codigo: ".
            02 line 9 col 5 value "Nombre: ".
            02 line 10 col 5 value "Apellidos: ".
+           02 line 6 col 45 value "Cliente.".
+           02 line 7 col 45 value "*******".
+           02 line 8 col 45 value "Codigo: ".
+           02 line 9 col 45 value "Nombre: ".
+           02 line 10 col 45 value "Apellidos: ".
            02 line 12 col 5 value "Articulo".
            02 line 13 col 5 value "****************". 
            02 line 14 col 5 value "Codigo: ".
            02 line 15 col 5 value "Descripcion: ".
            02 line 16 col 5 value "Precio: ".
            02 line 17 col 5 value "Unidades: "  .
-           
-           02 line 4 col 20 REQUIRED pic xxxx using codigo_venta.
-           02 line 8 col 14 REQUIRED pic xx using codigo.
-           02 line 9 col 14 REQUIRED pic x(15) using nombre.
-           02 line 10 col 17 REQUIRED pic x(15) using apellidos.
-           02 line 14 col 14 REQUIRED pic x(4) using codigo_articulo.
-           02 line 15 col 19 REQUIRED pic x(20) using descripcion.
-           02 line 16 col 14 REQUIRED pic 9999V99 using precio_venta.
-           02 line 17 col 16 REQUIRED pic 99 using numero_unidades.
-           
\ No newline at end of file
+           02 line 18 col 5 value "IVA (%): ".
+
+           02 line 4 col 20 pic xxxx from codigo_venta.
+           02 line 8 col 14 REQUIRED pic xx
+              using codigo of agente_comercial.
+           02 line 9 col 14 pic x(15)
+              using nombre of agente_comercial.
+           02 line 10 col 17 pic x(15)
+              using apellidos of agente_comercial.
+           02 line 8 col 54 REQUIRED pic x(4) using codigo_cliente.
+           02 line 9 col 54 pic x(15) using nombre_cliente.
+           02 line 10 col 57 pic x(15) using apellidos_cliente.
+           02 line 14 col 14 REQUIRED pic x(4)
+              using codigo_articulo of articulo.
+           02 line 15 col 19 pic x(20)
+              using descripcion of articulo.
+           02 line 16 col 14 pic 9(7)V99
+              using precio_venta of articulo.
+           02 line 17 col 16 REQUIRED pic 9(5) using numero_unidades.
+           02 line 18 col 15 pic 99V99 using tasa_iva of articulo.
