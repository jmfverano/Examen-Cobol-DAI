@@ -0,0 +1,8 @@
+      *Control de ficheros compartido por toda la aplicacion.
+       FILE-CONTROL.
+           select ventas
+               assign to ".\microelectronica.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is codigo_venta
+               file status is ws-estado-fichero.
