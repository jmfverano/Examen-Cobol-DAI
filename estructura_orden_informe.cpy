@@ -0,0 +1,18 @@
+      *Registro de trabajo usado para ordenar las ventas del informe
+      *por fecha o por importe antes de presentarlas.
+       sd ordenacion_informe.
+       01 registro_orden_informe.
+          02 orden_fecha          pic 9(8).
+          02 orden_importe        pic 9(13)v99.
+          02 orden_codigo_venta   pic x(4).
+          02 orden_anio           pic 9999.
+          02 orden_mes            pic 99.
+          02 orden_dia            pic 99.
+          02 orden_agente_codigo     pic xx.
+          02 orden_agente_nombre     pic x(15).
+          02 orden_agente_apellidos  pic x(15).
+          02 orden_articulo_codigo   pic x(4).
+          02 orden_articulo_desc     pic x(20).
+          02 orden_precio_venta      pic 9(7)v99.
+          02 orden_numero_unidades   pic 9(5).
+          02 orden_tasa_iva          pic 99v99.
