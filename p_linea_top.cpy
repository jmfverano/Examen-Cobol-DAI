@@ -0,0 +1,10 @@
+      *Una linea del ranking de articulos mas vendidos.
+       01 p_linea_top
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line linea_actual col 5 pic zz9 using wk_puesto.
+           02 line linea_actual col 10 pic x(4) using wk_codigo.
+           02 line linea_actual col 16 pic x(20) using wk_descripcion.
+           02 line linea_actual
+              col 38 pic zzzzzzzz9 using wk_unidades.
+           02 line linea_actual
+              col 50 pic zzzzzzzzzzzz9.99 using wk_importe.
