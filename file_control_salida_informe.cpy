@@ -0,0 +1,6 @@
+      *Control del fichero de salida (spool de impresion o archivo)
+      *donde se graban los informes cuando no se dirigen a pantalla.
+       select salida_informe
+           assign to ".\informe_salida.txt"
+           organization is line sequential
+           file status is ws-estado-salida.
