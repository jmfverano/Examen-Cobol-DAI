@@ -0,0 +1,7 @@
+      *Pantalla que pregunta si el informe se muestra por pantalla o
+      *se graba en un fichero de salida para imprimir o archivar.
+       01 obten_destino_informe
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 5 col 5 value
+              "Destino del informe (0 pantalla, 1 fichero): ".
+           02 line 5 col 52 REQUIRED pic 9 using destino_informe.
