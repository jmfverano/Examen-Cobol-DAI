@@ -0,0 +1,40 @@
+      *Anade al fichero de reversion del mismo dia la imagen de la
+      *venta afectada, identificada por el tipo de operacion que se
+      *esta a punto de confirmar (ALTA, BAJA o MODIFICACION).
+       grabar_reversion.
+       accept rev_fecha from date yyyymmdd.
+       accept rev_hora from time.
+       string rev_tipo_operacion delimited by size
+              "," delimited by size
+              rev_fecha delimited by size
+              "," delimited by size
+              rev_hora delimited by size
+              "," delimited by size
+              codigo_venta delimited by size
+              "," delimited by size
+              anio delimited by size
+              "," delimited by size
+              mes delimited by size
+              "," delimited by size
+              dia delimited by size
+              "," delimited by size
+              codigo of agente_comercial delimited by size
+              "," delimited by size
+              codigo_cliente delimited by size
+              "," delimited by size
+              nombre_cliente delimited by size
+              "," delimited by size
+              apellidos_cliente delimited by size
+              "," delimited by size
+              codigo_articulo of articulo delimited by size
+              "," delimited by size
+              precio_venta of articulo delimited by size
+              "," delimited by size
+              numero_unidades of articulo delimited by size
+              "," delimited by size
+              tasa_iva of articulo delimited by size
+         into registro_reversion
+       end-string.
+       open extend reversion.
+       write registro_reversion.
+       close reversion.
