@@ -0,0 +1,7 @@
+      *Pantalla de marco compartida por toda la aplicacion.
+       01 PantallaMarco
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 1 col 1 value "----------------------------------".
+           02 line 1 col 30 value "MICROELECTRONICA S.A.".
+           02 line 2 col 1 value "----------------------------------".
+           02 line 23 col 1 value "----------------------------------".
