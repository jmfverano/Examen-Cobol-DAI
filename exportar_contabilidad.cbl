@@ -0,0 +1,106 @@
+       program-id. exportar_contabilidad as "exportar_contabilidad".
+
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza las librerias del control de ficheros.
+       copy "file_control.cpy".
+      *Utiliza el control del fichero de exportacion a contabilidad.
+       copy "file_control_contabilidad.cpy".
+      *Utiliza el control del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "file_control_detalle.cpy".
+       data division.
+       file section.
+      *Ulitila las librerias de la estructura de datos.
+       copy "estructura_venta.cpy".
+      *Utiliza la estructura del fichero de exportacion a contabilidad.
+       copy "estructura_contabilidad.cpy".
+      *Utiliza la estructura del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "estructura_detalle.cpy".
+       working-storage section.
+       77 fin_ventas       pic 9 value 0.
+       77 total_exportadas pic 9(7) value 0.
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-estado-detalle pic xx value spaces.
+       77 bucle_detalle    pic 9.
+
+       procedure division.
+      *Vuelca el diario de ventas a un fichero de formato fijo para
+      *que el paquete externo de contabilidad pueda importar los
+      *importes netos e IVA de cada venta del mes, incluyendo una
+      *linea por cada articulo adicional de la venta, sin pantallas,
+      *para poder lanzarse desde un proceso por lotes.
+       open input ventas.
+       if ws-estado-fichero not = "00"
+           display "ERROR: no se pudo abrir el fichero de ventas. "
+               "Estado: " ws-estado-fichero
+           exit program
+       end-if.
+       open input ventas_detalle.
+       open output salida_contabilidad.
+       perform leer_siguiente_venta.
+       perform volcar_venta until fin_ventas = 1.
+       display "Ventas exportadas a contabilidad: " total_exportadas.
+       close ventas.
+       close ventas_detalle.
+       close salida_contabilidad.
+       exit program.
+
+      *Lee la siguiente venta del fichero maestro.
+       leer_siguiente_venta.
+       read ventas next
+         at end
+           move 1 to fin_ventas
+       end-read.
+
+      *Convierte la venta leida en un registro de contabilidad y lo
+      *graba, junto con un registro adicional por cada linea adicional
+      *de articulo que tenga la venta.
+       volcar_venta.
+       move codigo_venta to cta_codigo_venta.
+       move fecha to cta_fecha.
+       move codigo of agente_comercial to cta_codigo_agente.
+       move codigo_articulo of articulo to cta_codigo_articulo.
+       compute cta_importe_neto =
+           precio_venta of articulo * numero_unidades of articulo.
+       compute cta_importe_iva =
+           cta_importe_neto * tasa_iva of articulo / 100.
+       write registro_contabilidad.
+       add 1 to total_exportadas.
+       perform volcar_lineas_detalle.
+       perform leer_siguiente_venta.
+
+      *Recorre las lineas adicionales de articulo de la venta actual y
+      *graba un registro de contabilidad por cada una.
+       volcar_lineas_detalle.
+       move codigo_venta to det_codigo_venta.
+       move low-values to det_numero_linea.
+       move 0 to bucle_detalle.
+       start ventas_detalle
+         key is not less than det_clave_venta
+         invalid key
+           move 1 to bucle_detalle
+       end-start.
+       perform until bucle_detalle = 1
+         read ventas_detalle next
+           at end
+             move 1 to bucle_detalle
+           not at end
+             if det_codigo_venta not = codigo_venta
+                 move 1 to bucle_detalle
+             else
+                 move codigo_venta to cta_codigo_venta
+                 move fecha to cta_fecha
+                 move codigo of agente_comercial to cta_codigo_agente
+                 move det_codigo_articulo to cta_codigo_articulo
+                 compute cta_importe_neto =
+                     det_precio_venta * det_numero_unidades
+                 compute cta_importe_iva =
+                     cta_importe_neto * det_tasa_iva / 100
+                 write registro_contabilidad
+                 add 1 to total_exportadas
+             end-if
+         end-read
+       end-perform.
