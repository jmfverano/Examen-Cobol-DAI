@@ -0,0 +1,12 @@
+      *Pantalla de alta/consulta/modificacion de un cliente.
+       01 p_datos_cliente
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 4 col 5 value "Codigo: ".
+           02 line 5 col 5 value "Nombre: ".
+           02 line 6 col 5 value "Apellidos: ".
+           02 line 7 col 5 value "Telefono: ".
+
+           02 line 4 col 14 REQUIRED pic x(4) using codigo.
+           02 line 5 col 14 pic x(15) using nombre.
+           02 line 6 col 17 pic x(15) using apellidos.
+           02 line 7 col 16 pic x(12) using telefono.
