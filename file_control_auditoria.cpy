@@ -0,0 +1,4 @@
+      *Control del fichero de auditoria de accesos a la aplicacion.
+           select auditoria
+               assign to ".\auditoria.log"
+               organization is line sequential.
