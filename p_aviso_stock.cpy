@@ -0,0 +1,8 @@
+      *Avisa de que no queda stock suficiente del articulo para poder
+      *grabar la venta tal y como se ha introducido.
+       01 p_aviso_stock
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 beep.
+           02 line 19 col 5 value
+              "Aviso: no hay stock suficiente de ese articulo.".
+           02 line 20 col 5 value "      Venta no grabada.".
