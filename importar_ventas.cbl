@@ -0,0 +1,141 @@
+       program-id. importar_ventas as "importar_ventas".
+
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza las librerias del control de ficheros.
+       copy "file_control.cpy".
+      *Utiliza el control del fichero de entrada de la carga masiva.
+       copy "file_control_importacion.cpy".
+      *Utiliza el control del fichero de checkpoint de la carga masiva.
+       copy "file_control_checkpoint.cpy".
+       data division.
+       file section.
+      *Ulitila las librerias de la estructura de datos.
+       copy "estructura_venta.cpy".
+      *Utiliza la estructura del fichero de entrada de la carga masiva.
+       copy "estructura_importacion.cpy".
+      *Utiliza la estructura del fichero de checkpoint de la carga.
+       copy "estructura_checkpoint.cpy".
+       working-storage section.
+       77 fin_entrada      pic 9 value 0.
+       77 total_aceptados  pic 9(7) value 0.
+       77 total_rechazados pic 9(7) value 0.
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-estado-entrada pic xx value spaces.
+       77 ws-estado-checkpoint pic xx value spaces.
+      *Numero de la linea de entrada que se esta procesando y numero
+      *de la ultima linea ya cargada en una ejecucion anterior.
+       77 linea_actual     pic 9(7) value 0.
+       77 checkpoint_previo pic 9(7) value 0.
+      *Cada cuantas lineas se graba el checkpoint en disco.
+       77 intervalo_checkpoint pic 9(3) value 50.
+       77 checkpoint_cociente  pic 9(7) value 0.
+       77 checkpoint_resto     pic 9(3) value 0.
+       77 fichero_checkpoint pic x(30)
+          value ".\checkpoint_importacion.dat".
+       77 resultado_borrado pic 9(8) comp-5 value 0.
+
+       procedure division.
+      *Carga un lote de ventas desde un fichero de texto, sin pantallas,
+      *para poder lanzarse desde un proceso por lotes. Si una ejecucion
+      *anterior quedo a medias, retoma la carga a partir de la ultima
+      *linea que quedo registrada en el checkpoint.
+       open input entrada_ventas.
+       if ws-estado-entrada not = "00"
+           display "ERROR: no se pudo abrir el fichero de entrada. "
+               "Estado: " ws-estado-entrada
+           exit program
+       end-if.
+       open i-o ventas.
+       if ws-estado-fichero not = "00"
+           display "ERROR: no se pudo abrir el fichero de ventas. "
+               "Estado: " ws-estado-fichero
+           exit program
+       end-if.
+       perform leer_checkpoint_previo.
+       perform leer_siguiente_linea.
+       perform procesar_linea until fin_entrada = 1.
+       display "Ventas aceptadas: " total_aceptados.
+       display "Ventas rechazadas: " total_rechazados.
+       close entrada_ventas.
+       close ventas.
+      *La carga termino completa: el checkpoint ya no hace falta.
+       call "CBL_DELETE_FILE" using fichero_checkpoint
+         returning resultado_borrado
+       end-call.
+       exit program.
+
+      *Lee la siguiente linea del fichero de entrada.
+       leer_siguiente_linea.
+       read entrada_ventas
+         at end
+           move 1 to fin_entrada
+       end-read.
+
+      *Recupera de donde se quedo la ejecucion anterior, si la hubo.
+       leer_checkpoint_previo.
+       move 0 to checkpoint_previo.
+       open input checkpoint_importacion.
+       if ws-estado-checkpoint = "00"
+           read checkpoint_importacion
+             not at end
+               move registro_checkpoint to checkpoint_previo
+           end-read
+       end-if.
+       close checkpoint_importacion.
+       if checkpoint_previo > 0
+           display "Reanudando la carga a partir de la linea "
+               checkpoint_previo
+       end-if.
+
+      *Convierte la linea leida en un registro RVenta y lo graba, salvo
+      *que ya se cargara en una ejecucion anterior segun el checkpoint.
+       procesar_linea.
+       add 1 to linea_actual.
+       if linea_actual > checkpoint_previo
+           perform convertir_linea_a_venta
+           write RVenta
+             invalid key
+               add 1 to total_rechazados
+             not invalid key
+               add 1 to total_aceptados
+           end-write
+       end-if.
+       divide linea_actual by intervalo_checkpoint
+         giving checkpoint_cociente
+         remainder checkpoint_resto.
+       if checkpoint_resto = 0
+           perform grabar_checkpoint
+       end-if.
+       perform leer_siguiente_linea.
+
+      *Graba en disco la ultima linea de entrada ya procesada.
+       grabar_checkpoint.
+       move linea_actual to registro_checkpoint.
+       open output checkpoint_importacion.
+       write registro_checkpoint.
+       close checkpoint_importacion.
+
+      *Descompone la linea de texto en los campos de RVenta. Primero
+      *inicializa el registro para que ningun campo arrastre el valor
+      *de la venta anterior.
+       convertir_linea_a_venta.
+       initialize RVenta.
+       unstring registro_entrada delimited by ","
+         into codigo_venta
+              anio
+              mes
+              dia
+              codigo of agente_comercial
+              nombre of agente_comercial
+              apellidos of agente_comercial
+              codigo_cliente
+              nombre_cliente
+              apellidos_cliente
+              codigo_articulo of articulo
+              descripcion of articulo
+              precio_venta of articulo
+              numero_unidades of articulo
+              tasa_iva of articulo
+       end-unstring.
