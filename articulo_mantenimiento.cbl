@@ -0,0 +1,168 @@
+       program-id. articulo_mantenimiento as "articulo_mantenimiento".
+
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza el control del fichero maestro de articulos.
+       copy "file_control_articulos.cpy".
+       data division.
+       file section.
+      *Ulitila la estructura del fichero maestro de articulos.
+       copy "estructura_articulo.cpy".
+       working-storage section.
+       77 continuar    pic x.
+       77 opcion_mtto  pic 9.
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-descripcion-estado pic x(40) value spaces.
+      *Tiempo de espera (en milisegundos) tras el que se considera que
+      *la sesion quedo inactiva, igual que en Principal.
+       77 ws-tiempo-espera pic 9(8) value 180000.
+       77 transaccion_activa pic 9 value 1.
+       linkage section.
+      *Avisa a Principal de que la sesion caduco mientras se rellenaba
+      *esta pantalla, para que se exija el login de nuevo.
+       01 sesion-expirada-llamada pic 9.
+       SCREEN SECTION.
+      *Utilizara la pantalla de marcos definida en la librería.
+       copy "p_marcos.cpy".
+      *Pantalla que indica que la operación se completo bien.
+       copy "p_completa.cpy".
+      *Pantalla que indica el error en la operacion.
+       copy "p_error_operacion.cpy".
+      *Muestra al final de la pantalla un linea indicando que continue.
+       copy "p_continuar.cpy".
+      *Pantalla del menu de mantenimiento.
+       copy "p_menu_articulo.cpy".
+      *Pantalla de alta/consulta/modificacion de un articulo.
+       copy "p_datos_articulo.cpy".
+      *Pantalla que obtendra el codigo de articulo a buscar.
+       copy "obten_codigo_articulo.cpy".
+
+       procedure division using sesion-expirada-llamada.
+       move 0 to sesion-expirada-llamada.
+       open i-o articulos.
+       display pantallaMarco.
+       display p_menu_articulo.
+       accept p_menu_articulo
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       evaluate opcion_mtto
+         when 1 perform alta_articulo
+         when 2 perform consulta_articulo
+         when 3 perform modificar_articulo
+         when 4 continue
+         when other
+           move spaces to ws-estado-fichero
+           move "Opcion no valida." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+       end-evaluate
+       end-if.
+       close articulos.
+       exit program.
+
+      *Da de alta un nuevo articulo del catalogo.
+       alta_articulo.
+       move 1 to transaccion_activa.
+       display PantallaMarco.
+       display p_datos_articulo.
+       accept p_datos_articulo
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       write RArticulo
+         invalid key
+           move spaces to ws-estado-fichero
+           move "Codigo de articulo duplicado." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           display PantallaMarco
+           display pantalla_completa
+           accept continuar
+       end-write
+       end-if.
+
+      *Muestra los datos de un articulo existente del catalogo.
+       consulta_articulo.
+       move 1 to transaccion_activa.
+       display PantallaMarco.
+       display obten_codigo_articulo.
+       accept obten_codigo_articulo
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       read articulos
+         key is codigo_articulo
+         invalid key
+           move spaces to ws-estado-fichero
+           move "Articulo no encontrado." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           display PantallaMarco
+           display p_datos_articulo
+           display p_continuar
+           accept continuar
+       end-read
+       end-if.
+
+      *Permite corregir descripcion, precio o stock de un articulo.
+       modificar_articulo.
+       move 1 to transaccion_activa.
+       display PantallaMarco.
+       display obten_codigo_articulo.
+       accept obten_codigo_articulo
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       read articulos
+         key is codigo_articulo
+         invalid key
+           move spaces to ws-estado-fichero
+           move "Articulo no encontrado." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           display PantallaMarco
+           display p_datos_articulo
+           accept p_datos_articulo
+             with time-out ws-tiempo-espera
+             on exception
+               move 1 to sesion-expirada-llamada
+               move 0 to transaccion_activa
+           end-accept
+           if transaccion_activa = 1
+           rewrite RArticulo
+             invalid key
+               move spaces to ws-estado-fichero
+               move "No se pudo modificar el articulo."
+                 to ws-descripcion-estado
+               display PantallaMarco
+               display pantalla_opera_error
+               accept continuar
+             not invalid key
+               display PantallaMarco
+               display pantalla_completa
+               accept continuar
+           end-rewrite
+           end-if
+       end-read
+       end-if.
