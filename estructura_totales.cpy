@@ -0,0 +1,5 @@
+      *Estructura del fichero de totales de control. Una sola linea
+      *con el numero de registros y el importe total de la ejecucion.
+       fd control_totales
+         value of file-id is ".\control_totales.dat".
+       01 registro_totales pic x(40).
