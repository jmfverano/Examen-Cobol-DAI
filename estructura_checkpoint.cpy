@@ -0,0 +1,5 @@
+      *Estructura del fichero de checkpoint de la carga masiva. Guarda
+      *el numero de la ultima linea de entrada ya procesada.
+       fd checkpoint_importacion
+         value of file-id is ".\checkpoint_importacion.dat".
+       01 registro_checkpoint pic 9(7).
