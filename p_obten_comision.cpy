@@ -0,0 +1,5 @@
+      *Pantalla que obtiene el porcentaje de comision a aplicar.
+       01 p_obten_comision
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 6 col 5 value "Porcentaje de comision (%): ".
+           02 line 6 col 34 REQUIRED pic 99V99 using tasa_comision.
