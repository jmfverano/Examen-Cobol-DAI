@@ -0,0 +1,39 @@
+      *Traduce el codigo de estado del fichero a una descripcion.
+       obtener_descripcion_estado.
+       evaluate ws-estado-fichero
+         when "00"
+           move "Operacion correcta." to ws-descripcion-estado
+         when "10"
+           move "Fin de fichero." to ws-descripcion-estado
+         when "21"
+           move "Clave fuera de secuencia." to ws-descripcion-estado
+         when "22"
+           move "Clave duplicada." to ws-descripcion-estado
+         when "23"
+           move "Registro no encontrado." to ws-descripcion-estado
+         when "24"
+           move "Limite del fichero excedido." to ws-descripcion-estado
+         when "35"
+           move "El fichero no existe." to ws-descripcion-estado
+         when "37"
+           move "Organizacion de fichero incorrecta."
+             to ws-descripcion-estado
+         when "41"
+           move "El fichero ya esta abierto." to ws-descripcion-estado
+         when "42"
+           move "El fichero no esta abierto." to ws-descripcion-estado
+         when "43"
+           move "No se ha leido un registro previo."
+             to ws-descripcion-estado
+         when "47"
+           move "Operacion de lectura no permitida."
+             to ws-descripcion-estado
+         when "48"
+           move "Operacion de escritura no permitida."
+             to ws-descripcion-estado
+         when "49"
+           move "Operacion de borrado no permitida."
+             to ws-descripcion-estado
+         when other
+           move "Error de E/S no clasificado." to ws-descripcion-estado
+       end-evaluate.
