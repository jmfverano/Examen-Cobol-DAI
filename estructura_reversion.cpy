@@ -0,0 +1,6 @@
+      *Estructura del fichero de reversion del mismo dia. Una linea de
+      *texto por operacion, campos separados por comas, con la imagen
+      *de la venta afectada en el momento de la operacion.
+       fd reversion
+         value of file-id is ".\reversion_diaria.dat".
+       01 registro_reversion pic x(130).
