@@ -0,0 +1,5 @@
+      *Pantalla que obtendra el codigo de venta a buscar.
+       01 obten_codigo_venta
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 4 col 5 value "Codigo de venta: ".
+           02 line 4 col 23 REQUIRED pic xxxx using codigo_venta.
