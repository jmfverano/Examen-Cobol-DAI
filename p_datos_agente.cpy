@@ -0,0 +1,12 @@
+      *Pantalla de alta/consulta/modificacion de un agente comercial.
+       01 p_datos_agente
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 4 col 5 value "Codigo: ".
+           02 line 5 col 5 value "Nombre: ".
+           02 line 6 col 5 value "Apellidos: ".
+           02 line 7 col 5 value "Estado (A=Activo/I=Inactivo): ".
+
+           02 line 4 col 14 REQUIRED pic xx using codigo.
+           02 line 5 col 14 pic x(15) using nombre.
+           02 line 6 col 17 pic x(15) using apellidos.
+           02 line 7 col 36 pic x using estado.
