@@ -0,0 +1,277 @@
+       program-id. informe_ranking_agentes as "informe_ranking_agentes".
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza las librerias del control de ficheros.
+       copy "file_control.cpy".
+      *Utiliza el control del fichero de salida de informes.
+       copy "file_control_salida_informe.cpy".
+      *Utiliza el control del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "file_control_detalle.cpy".
+       data division.
+       file section.
+      *Ulitila las librerias de la estructura de datos.
+       copy "estructura_venta.cpy".
+      *Utiliza la estructura del fichero de salida de informes.
+       copy "estructura_salida_informe.cpy".
+      *Utiliza la estructura del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "estructura_detalle.cpy".
+       working-storage section.
+       77 continuar        pic x.
+       77 fin_ventas       pic 9 value 0.
+       77 num_agentes      pic 9(4) value 0.
+       77 idx_busca        pic 9(4).
+       77 encontrado       pic 9.
+       77 i                pic 9(4).
+       77 j                pic 9(4).
+       77 linea_actual     pic 99.
+       77 contador_pagina  pic 9 value 0.
+       77 max_por_pagina   pic 9 value 4.
+       77 wk_criterio      pic x(20).
+       77 wk_puesto        pic 99.
+       77 wk_codigo        pic xx.
+       77 wk_nombre        pic x(15).
+       77 wk_apellidos     pic x(15).
+       77 wk_unidades      pic 9(9).
+       77 wk_importe       pic 9(13)v99.
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-descripcion-estado pic x(40) value spaces.
+       77 ws-estado-salida  pic xx value spaces.
+       77 destino_informe   pic 9 value 0.
+      *Tiempo de espera (en milisegundos) tras el que se considera que
+      *la sesion quedo inactiva, igual que en Principal.
+       77 ws-tiempo-espera pic 9(8) value 180000.
+       77 transaccion_activa pic 9 value 1.
+       77 ws-estado-detalle pic xx value spaces.
+       77 bucle_detalle    pic 9.
+       01 tabla_agentes.
+           02 entrada_agente occurs 100 times indexed by idx_agt.
+              03 tg_codigo       pic xx.
+              03 tg_nombre       pic x(15).
+              03 tg_apellidos    pic x(15).
+              03 tg_unidades     pic 9(9).
+              03 tg_importe      pic 9(13)v99.
+       01 entrada_temp pic x(48).
+       linkage section.
+      *Avisa a Principal de que la sesion caduco mientras se rellenaba
+      *esta pantalla, para que se exija el login de nuevo.
+       01 sesion-expirada-llamada pic 9.
+       SCREEN SECTION.
+      *Utilizara la pantalla de marcos definida en la librería.
+       copy "p_marcos.cpy".
+      *Muestra al final de la pantalla un linea indicando que continue.
+       copy "p_continuar.cpy".
+      *Pantalla que indica el error en la operacion.
+       copy "p_error_operacion.cpy".
+      *Cabecera del ranking de agentes.
+       copy "p_titulo_ranking_agentes.cpy".
+      *Una linea del ranking de agentes.
+       copy "p_linea_ranking_agentes.cpy".
+      *Pregunta el destino del informe (pantalla o fichero).
+       copy "obten_destino_informe.cpy".
+      *Avisa de que el informe quedo grabado en fichero.
+       copy "p_informe_grabado.cpy".
+
+       procedure division using sesion-expirada-llamada.
+      *Recorre todas las ventas acumulando unidades e importe por
+      *agente comercial, y muestra el ranking completo por importe y,
+      *a continuacion, el mismo ranking por unidades vendidas, por
+      *pantalla o en fichero segun se elija.
+       move 0 to sesion-expirada-llamada.
+       display pantallaMarco.
+       display obten_destino_informe.
+       accept obten_destino_informe
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       open input ventas
+       open input ventas_detalle
+       perform leer_siguiente_venta
+       perform acumular_venta_agente until fin_ventas = 1
+       close ventas
+       close ventas_detalle
+       if destino_informe = 1
+           open output salida_informe
+           if ws-estado-salida not = "00"
+               move ws-estado-salida to ws-estado-fichero
+               perform obtener_descripcion_estado
+               display pantallaMarco
+               display pantalla_opera_error
+               accept continuar
+               exit program
+           end-if
+       end-if
+       if num_agentes > 1
+           perform ordenar_por_importe
+       end-if
+       move "(por importe)" to wk_criterio
+       perform mostrar_ranking
+       if num_agentes > 1
+           perform ordenar_por_unidades
+       end-if
+       move "(por unidades)" to wk_criterio
+       perform mostrar_ranking
+       if destino_informe = 1
+           close salida_informe
+           display pantallaMarco
+           display p_informe_grabado
+           accept continuar
+       end-if
+       end-if.
+       exit program.
+
+      *Lee la siguiente venta del fichero maestro.
+       leer_siguiente_venta.
+       read ventas next
+         at end
+           move 1 to fin_ventas
+       end-read.
+
+      *Acumula en la tabla la linea principal de la venta leida y sus
+      *lineas adicionales de articulo, y pasa a la siguiente venta.
+       acumular_venta_agente.
+       perform acumular_agente.
+       perform acumular_lineas_detalle_agente.
+       perform leer_siguiente_venta.
+
+      *Busca el agente de la venta leida en la tabla y acumula las
+      *unidades e importe del articulo actual, dandolo de alta en la
+      *tabla si es nuevo.
+       acumular_agente.
+       move 0 to encontrado.
+       perform varying idx_busca from 1 by 1
+           until idx_busca > num_agentes or encontrado = 1
+           if tg_codigo(idx_busca) = codigo of agente_comercial
+               move 1 to encontrado
+               add numero_unidades of articulo to tg_unidades(idx_busca)
+               compute tg_importe(idx_busca) = tg_importe(idx_busca) +
+                   (precio_venta of articulo
+                     * numero_unidades of articulo)
+           end-if
+       end-perform.
+       if encontrado = 0 and num_agentes < 100
+           add 1 to num_agentes
+           move codigo of agente_comercial to tg_codigo(num_agentes)
+           move nombre of agente_comercial to tg_nombre(num_agentes)
+           move apellidos of agente_comercial
+             to tg_apellidos(num_agentes)
+           move numero_unidades of articulo to tg_unidades(num_agentes)
+           compute tg_importe(num_agentes) =
+               precio_venta of articulo * numero_unidades of articulo
+       end-if.
+
+      *Recorre las lineas adicionales de articulo de la venta actual,
+      *sustituyendolas en el grupo articulo, y las acumula sobre el
+      *mismo agente igual que la linea principal.
+       acumular_lineas_detalle_agente.
+       move codigo_venta to det_codigo_venta.
+       move low-values to det_numero_linea.
+       move 0 to bucle_detalle.
+       start ventas_detalle
+         key is not less than det_clave_venta
+         invalid key
+           move 1 to bucle_detalle
+       end-start.
+       perform until bucle_detalle = 1
+         read ventas_detalle next
+           at end
+             move 1 to bucle_detalle
+           not at end
+             if det_codigo_venta not = codigo_venta
+                 move 1 to bucle_detalle
+             else
+                 move det_codigo_articulo to codigo_articulo of articulo
+                 move det_descripcion to descripcion of articulo
+                 move det_precio_venta to precio_venta of articulo
+                 move det_numero_unidades to numero_unidades of articulo
+                 move det_tasa_iva to tasa_iva of articulo
+                 perform acumular_agente
+             end-if
+         end-read
+       end-perform.
+
+      *Muestra (por pantalla, paginando, o en fichero) el contenido
+      *actual de la tabla de agentes segun el criterio ya aplicado.
+       mostrar_ranking.
+       if destino_informe = 0
+           display pantallaMarco
+           display p_titulo_ranking_agentes
+       end-if.
+       move 5 to linea_actual.
+       move 0 to contador_pagina.
+       perform varying i from 1 by 1 until i > num_agentes
+           move i to wk_puesto
+           move tg_codigo(i) to wk_codigo
+           move tg_nombre(i) to wk_nombre
+           move tg_apellidos(i) to wk_apellidos
+           move tg_unidades(i) to wk_unidades
+           move tg_importe(i) to wk_importe
+           if destino_informe = 0
+               display p_linea_ranking_agentes
+               add 1 to linea_actual
+               add 1 to contador_pagina
+               if contador_pagina = max_por_pagina and i < num_agentes
+                   display p_continuar
+                   accept continuar
+                   move 0 to contador_pagina
+                   display pantallaMarco
+                   display p_titulo_ranking_agentes
+                   move 5 to linea_actual
+               end-if
+           else
+               string wk_puesto delimited by size
+                      " " delimited by size
+                      wk_codigo delimited by size
+                      " " delimited by size
+                      wk_nombre delimited by size
+                      " " delimited by size
+                      wk_apellidos delimited by size
+                      " " delimited by size
+                      wk_unidades delimited by size
+                      " " delimited by size
+                      wk_importe delimited by size
+                      " " delimited by size
+                      wk_criterio delimited by size
+                 into registro_salida_informe
+               end-string
+               write registro_salida_informe
+           end-if
+       end-perform.
+       if destino_informe = 0
+           display p_continuar
+           accept continuar
+       end-if.
+
+      *Ordena la tabla de agentes de mayor a menor importe vendido,
+      *por el metodo de la burbuja.
+       ordenar_por_importe.
+       perform varying i from 1 by 1 until i > num_agentes - 1
+           perform varying j from 1 by 1 until j > num_agentes - i
+               if tg_importe(j) < tg_importe(j + 1)
+                   move entrada_agente(j) to entrada_temp
+                   move entrada_agente(j + 1) to entrada_agente(j)
+                   move entrada_temp to entrada_agente(j + 1)
+               end-if
+           end-perform
+       end-perform.
+
+      *Ordena la tabla de agentes de mayor a menor numero de unidades
+      *vendidas, por el metodo de la burbuja.
+       ordenar_por_unidades.
+       perform varying i from 1 by 1 until i > num_agentes - 1
+           perform varying j from 1 by 1 until j > num_agentes - i
+               if tg_unidades(j) < tg_unidades(j + 1)
+                   move entrada_agente(j) to entrada_temp
+                   move entrada_agente(j + 1) to entrada_agente(j)
+                   move entrada_temp to entrada_agente(j + 1)
+               end-if
+           end-perform
+       end-perform.
+
+      *Traduce el codigo de estado del fichero a una descripcion.
+       copy "parrafo_estado_fichero.cpy".
