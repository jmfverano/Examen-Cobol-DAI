@@ -0,0 +1,5 @@
+      *Pantalla que obtendra el login del usuario a buscar.
+       01 obten_login_usuario
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 4 col 5 value "Login de usuario: ".
+           02 line 4 col 24 REQUIRED pic x(12) using login_usuario.
