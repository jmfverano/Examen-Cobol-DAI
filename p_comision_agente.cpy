@@ -0,0 +1,10 @@
+      *Muestra el importe vendido y la comision calculada del agente.
+       01 p_comision_agente
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 20 col 1 value "----------------------------------".
+           02 line 21 col 5 value "Total importe vendido: ".
+           02 line 21 col 32 pic zzzzzzzzzzzz9.99 using total_importe.
+           02 line 22 col 5 value "Porcentaje aplicado: ".
+           02 line 22 col 32 pic z9.99 using tasa_comision.
+           02 line 23 col 5 value "Comision a pagar: ".
+           02 line 23 col 32 pic zzzzzzzzzzzz9.99 using total_comision.
