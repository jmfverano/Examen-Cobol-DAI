@@ -0,0 +1,4 @@
+      *Control del fichero de exportacion al sistema de contabilidad.
+       select salida_contabilidad
+           assign to ".\exportacion_contabilidad.dat"
+           organization is sequential.
