@@ -0,0 +1,6 @@
+      *Una linea del informe de articulos con stock bajo.
+       01 p_linea_stock
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line linea_actual col 5 pic x(4) using wk_codigo.
+           02 line linea_actual col 13 pic x(20) using wk_descripcion.
+           02 line linea_actual col 36 pic zzzzzz9 using wk_stock.
