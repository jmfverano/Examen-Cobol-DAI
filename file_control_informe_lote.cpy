@@ -0,0 +1,4 @@
+      *Control del fichero de salida del informe de ventas por lotes.
+       select salida_informe
+           assign to ".\informe_venta_lote.txt"
+           organization is line sequential.
