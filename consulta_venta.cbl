@@ -1,45 +1,183 @@
-       program-id. consulta_venta as "consulta_venta".
-       environment division.
-       configuration section.
-       input-output section.
-      *Utiliza las librerias del control de ficheros.
-       copy "file_control.cpy".
-       data division.
-       file section.
-      *Ulitila las librerias de la estructura de datos.
-       copy "estructura_venta.cpy".
-       working-storage section.
-       77 continuar        pic x.
-       SCREEN SECTION.
-      *Utilizara la pantalla de marcos definida en la librer�a.
-       copy "p_marcos.cpy".
-      *Utilizara la pantalla de alta.
-       copy "p_alta.cpy".
-      *Pantalla que indica que la operaci�n se completo bien.
-       copy "p_completa.cpy".
-      *Pantalla que indica el error en la operacion.
-       copy "p_error_operacion.cpy".
-      *Pantalla que obtendra el codigo de venta.
-       copy "obten_codigo_venta.cpy".
-      *Muestra al final de la pantalla un linea indicando que continue.
-       copy "p_continuar.cpy".
-       
-       procedure division.
-       display pantallaMarco.
-       display obten_codigo_venta.
-       accept obten_codigo_venta.
-       open i-o ventas.
-       read ventas
-         key is codigo_venta
-         INVALID key 
-           display PantallaMarco
-           display pantalla_opera_error
-           accept continuar
-         not invalid key 
-           display PantallaMarco
-           display pantalla_alta
-           display p_continuar
-           accept continuar
-       end-read.
-       close ventas.
-       exit program.
+       program-id. consulta_venta as "consulta_venta".
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza las librerias del control de ficheros.
+       copy "file_control.cpy".
+       data division.
+       file section.
+      *Ulitila las librerias de la estructura de datos.
+       copy "estructura_venta.cpy".
+       working-storage section.
+       77 continuar        pic x.
+       77 modo_consulta    pic 9.
+       77 aux_agente       pic xx.
+       77 bucle            pic 9.
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-descripcion-estado pic x(40) value spaces.
+      *Tiempo de espera (en milisegundos) tras el que se considera que
+      *la sesion quedo inactiva, igual que en Principal.
+       77 ws-tiempo-espera pic 9(8) value 180000.
+       77 transaccion_activa pic 9 value 1.
+       linkage section.
+      *Avisa a Principal de que la sesion caduco mientras se rellenaba
+      *esta pantalla, para que se exija el login de nuevo.
+       01 sesion-expirada-llamada pic 9.
+       SCREEN SECTION.
+      *Utilizara la pantalla de marcos definida en la librería.
+       copy "p_marcos.cpy".
+      *Utilizara la pantalla de alta.
+       copy "p_alta.cpy".
+      *Pantalla que indica que la operación se completo bien.
+       copy "p_completa.cpy".
+      *Pantalla que indica el error en la operacion.
+       copy "p_error_operacion.cpy".
+      *Pantalla que obtendra el codigo de venta.
+       copy "obten_codigo_venta.cpy".
+      *Pantalla que obtendra el codigo de agente.
+       copy "obten_codigo_agente.cpy".
+      *Pantalla que permite elegir el modo de busqueda.
+       copy "obten_modo_consulta.cpy".
+      *Pregunta si se desea ver el siguiente registro.
+       copy "p_continuar_sn.cpy".
+      *Muestra al final de la pantalla un linea indicando que continue.
+       copy "p_continuar.cpy".
+
+       procedure division using sesion-expirada-llamada.
+       move 0 to sesion-expirada-llamada.
+       display pantallaMarco.
+       display obten_modo_consulta.
+       accept obten_modo_consulta
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       open i-o ventas
+       evaluate modo_consulta
+         when 1 perform busqueda_exacta
+         when 2 perform busqueda_rango
+         when 3 perform busqueda_por_agente
+         when other
+           move spaces to ws-estado-fichero
+           move "Opcion de busqueda no valida." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+       end-evaluate
+       close ventas
+       end-if.
+       exit program.
+
+      *Traduce el codigo de estado del fichero a una descripcion.
+       copy "parrafo_estado_fichero.cpy".
+
+      *Busca una venta concreta por su codigo de venta.
+       busqueda_exacta.
+       move 1 to transaccion_activa.
+       display pantallaMarco.
+       display obten_codigo_venta.
+       accept obten_codigo_venta
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       read ventas
+         key is codigo_venta
+         INVALID key
+           perform obtener_descripcion_estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           display PantallaMarco
+           display pantalla_alta
+           display p_continuar
+           accept continuar
+       end-read
+       end-if.
+
+      *Recorre la venta encontrada y las siguientes en orden de codigo,
+      *para cuando no se recuerda el codigo exacto.
+       busqueda_rango.
+       move 1 to transaccion_activa.
+       display pantallaMarco.
+       display obten_codigo_venta.
+       accept obten_codigo_venta
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       move 0 to bucle
+       start ventas
+         key is not less than codigo_venta
+         invalid key
+           perform obtener_descripcion_estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+           move 1 to bucle
+       end-start
+       perform until bucle = 1
+         read ventas next
+           at end
+             move 1 to bucle
+           not at end
+             display PantallaMarco
+             display pantalla_alta
+             display p_continuar_sn
+             accept p_continuar_sn
+               with time-out ws-tiempo-espera
+               on exception
+                 move 1 to sesion-expirada-llamada
+                 move 'N' to continuar
+             end-accept
+             if continuar not = 'S'
+               move 1 to bucle
+             end-if
+         end-read
+       end-perform
+       end-if.
+
+      *Busca todas las ventas de un agente cuando no se conoce el
+      *codigo exacto de la venta.
+       busqueda_por_agente.
+       move 1 to transaccion_activa.
+       display pantallaMarco.
+       display obten_codigo_agente.
+       accept obten_codigo_agente
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       move codigo of agente_comercial to aux_agente
+       move 0 to bucle
+       perform until bucle = 1
+         read ventas next
+           at end
+             move 1 to bucle
+           not at end
+             if aux_agente = codigo of agente_comercial
+               display PantallaMarco
+               display pantalla_alta
+               display p_continuar_sn
+               accept p_continuar_sn
+                 with time-out ws-tiempo-espera
+                 on exception
+                   move 1 to sesion-expirada-llamada
+                   move 'N' to continuar
+               end-accept
+               if continuar not = 'S'
+                 move 1 to bucle
+               end-if
+             end-if
+         end-read
+       end-perform
+       end-if.
