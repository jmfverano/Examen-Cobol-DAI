@@ -1,117 +1,304 @@
-       program-id. Principal as "Principal".
-
-       environment division.
-       configuration section.
-       input-output section.
-       copy "file_control.cpy".
-       data division.
-       file section.
-       copy "estructura_venta.cpy".
-       working-storage section.
-      *Datos predefinidos para iniciar sesion.
-       01 UsuariosPredefinidos.
-           02 usuario1.
-               03 filler pic x(12) value "JosePerez".
-               03 filler pic x(12) value "spiderman".
-           02 usuario2.
-               03 filler pic x(12) value "MariaTomei".
-               03 filler pic x(12) value "catwoman".
-           02 usuario3.
-               03 filler pic x(12) value "RobertoCasas".
-               03 filler pic x(12) value "hulkman".
-      *Datos se redefines los datos.        
-       01 TablaUsuarios redefines UsuariosPredefinidos.
-           02 elementos occurs 3.
-               03 nombreUser  pic x(12).
-               03 clave       pic x(12). 
-      *Variables que usara en programa.
-       77 login pic x(10).
-       77 clave2 pic x(10).
-       77 NumeroIntentos pic 99 value 0.     
-       77 con pic 99.
-       77 continuar pic x.
-       77 opcion pic 9.   
-       SCREEN section.
-      *La pantalla de marcos es compartida con toda la aplicación.
-       copy "p_marcos.cpy".
-      *Dibula la pantalla que obtiene los datos de indentificacón.      
-       01 PantallaIdentificacion
-       BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
-           02 LINE 8 COLUMN 10 VALUE "Login:".
-           02 LINE 10 COLUMN 10 value "Contrasena:".
-           02 line 8 column 22 to login.
-           02 line 10 column 22 to clave2 SECURE.
-      *Pantalla pata indicar que se ha agotado el numero de intentos.
-       01 PantallaDenegar
-           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
-           02 beep.
-           02 LINE 8 COLUMN 10 VALUE "No tiene acceso a la aplicacion".
-           02 LINE 10 COLUMN 10 value "Lo sentimos.". 
-       
-       01 PantallaError
-           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
-           02 beep.
-           02 LINE 15 COLUMN 10 VALUE "Login o contraseña incorrectas".
-           02 line 18 column 15 value "Pulse una tecla para continuar".
-       copy "menu_principal.cpy".    
-       procedure division.
-      *Comprueba el nombre de usuario y la contraseña.
-       ComprobarLogin.
-       perform 2 times
-      *    Dibula los marcos de la pantalla.
-           display PantallaMarco
-      *    Dibuja la pantalla de identificación.
-           display PantallaIdentificacion
-      *    Obtiene los datos para su comprobacion.
-           accept PantallaIdentificacion
-           perform test after VARYING con from 1 by 1 until con = 2
-               if login = nombreUser(con) and Clave2 = clave(con) then
-                   next sentence
-               else
-                  display PantallaError
-                  accept continuar
-               end-if
-           end-perform
-           compute numeroIntentos = numeroIntentos + 1
-           compute con = 1
-           if NumeroIntentos = 2
-               display PantallaMarco
-               display PantallaDenegar
-               stop run
-           end-if
-       end-perform.
-       Menu_Principal.
-       display pantallaMarco
-      *Utilizaremos la pantalla de la libreria.
-       display pantallaMenu.
-       accept pantallaMenu.
-       evaluate opcion
-        when 1 perform alta
-        when 2 perform mostrar
-        when 3 perform eliminar
-        when 4 perform informe
-        when 5 stop run
-        when other perform menu_principal
-       end-evaluate.
-       
-       alta.
-      *Llama a insertar venta, tras completar el proceso, vuele al menu.
-       call "insertar_venta".
-       perform Menu_Principal.
-       
-       mostrar.
-      *Llama a consultar venta, cuando termine volvera al menu.
-       call "consulta_venta".
-       perform Menu_Principal.
-       
-       eliminar.
-      *Llama a eliminar venta, la cuando termine volvera al menu.
-       call "eliminar_venta".
-       perform Menu_Principal.
-       
-       informe.
-      *Llama a informes venta, cuando el proceso termine vuelve.
-       call "informe_venta".
-       perform Menu_Principal.
-       
-       end program Principal.
+       program-id. Principal as "Principal".
+
+       environment division.
+       configuration section.
+       input-output section.
+       copy "file_control.cpy".
+      *Utiliza el control del fichero maestro de usuarios.
+       copy "file_control_usuarios.cpy".
+      *Utiliza el control del fichero de auditoria de accesos.
+       copy "file_control_auditoria.cpy".
+       data division.
+       file section.
+       copy "estructura_venta.cpy".
+      *Ulitila la estructura del fichero maestro de usuarios.
+       copy "estructura_usuario.cpy".
+      *Utiliza la estructura del fichero de auditoria de accesos.
+       copy "estructura_auditoria.cpy".
+       working-storage section.
+      *Variables que usara en programa.
+       77 login pic x(12).
+       77 clave2 pic x(10).
+       77 NumeroIntentos pic 99 value 0.
+       77 continuar pic x.
+       77 opcion pic 99.
+       77 login_valido pic 9.
+       77 rol_usuario pic x value "V".
+       88 rol_administrador value "A".
+      *Tiempo de espera (en milisegundos) tras el que se considera que
+      *la sesion quedo inactiva; configurable cambiando este valor.
+       77 ws-tiempo-espera pic 9(8) value 180000.
+       77 sesion_expirada pic 9 value 0.
+      *Campos usados para anotar cada intento de acceso.
+       77 aud_fecha pic 9(8).
+       77 aud_hora  pic 9(8).
+       77 aud_resultado pic x(12).
+      *Campos usados para calcular el hash de la clave introducida.
+       77 clave_entrada pic x(12).
+       77 hash_resultado pic 9(10).
+       77 hash_temporal  pic 9(15).
+       77 hash_cociente  pic 9(15).
+       77 indice_hash    pic 99.
+       01 ws-hash-car.
+           02 ws-hash-byte pic x.
+       01 ws-hash-val redefines ws-hash-car.
+           02 ws-hash-codigo pic 9(3) usage comp-x.
+       77 ws-estado-fichero pic xx value spaces.
+      *Recibe de los programas llamados el aviso de que la sesion
+      *caduco por inactividad mientras se rellenaba su pantalla.
+       77 sesion_expirada_llamada pic 9 value 0.
+       SCREEN section.
+      *La pantalla de marcos es compartida con toda la aplicación.
+       copy "p_marcos.cpy".
+      *Dibula la pantalla que obtiene los datos de indentificacón.      
+       01 PantallaIdentificacion
+       BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 LINE 8 COLUMN 10 VALUE "Login:".
+           02 LINE 10 COLUMN 10 value "Contrasena:".
+           02 line 8 column 22 to login.
+           02 line 10 column 22 to clave2 SECURE.
+      *Pantalla pata indicar que se ha agotado el numero de intentos.
+       01 PantallaDenegar
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 beep.
+           02 LINE 8 COLUMN 10 VALUE "No tiene acceso a la aplicacion".
+           02 LINE 10 COLUMN 10 value "Lo sentimos.". 
+       
+       01 PantallaError
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 beep.
+           02 LINE 15 COLUMN 10 VALUE "Login o contraseña incorrectas".
+           02 line 18 column 15 value "Pulse una tecla para continuar".
+      *Pantalla para cuando un usuario visualizador pide una opcion
+      *reservada a los administradores.
+       01 PantallaPermisoDenegado
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 beep.
+           02 LINE 15 COLUMN 10 VALUE
+              "No tiene permisos para esa opcion.".
+           02 line 18 column 15 value "Pulse una tecla para continuar".
+       copy "menu_principal.cpy".
+       procedure division.
+      *Comprueba el nombre de usuario y la contraseña contra el
+      *fichero maestro de usuarios.
+       ComprobarLogin.
+       open i-o usuarios.
+       open extend auditoria.
+       perform 2 times
+      *    Dibula los marcos de la pantalla.
+           display PantallaMarco
+      *    Dibuja la pantalla de identificación.
+           display PantallaIdentificacion
+      *    Obtiene los datos para su comprobacion.
+           accept PantallaIdentificacion
+           perform validar_credenciales
+           perform registrar_auditoria
+           if login_valido = 1
+               next sentence
+           else
+              display PantallaError
+              accept continuar
+           end-if
+           compute numeroIntentos = numeroIntentos + 1
+           if NumeroIntentos = 2
+               display PantallaMarco
+               display PantallaDenegar
+               close usuarios
+               close auditoria
+               stop run
+           end-if
+       end-perform.
+       close usuarios.
+       close auditoria.
+       Menu_Principal.
+       display pantallaMarco
+      *Utilizaremos la pantalla de la libreria.
+       display pantallaMenu.
+       move 0 to sesion_expirada.
+      *Si no hay actividad durante el tiempo de espera configurado se
+      *da la sesion por caducada y se vuelve a pedir el login.
+       accept pantallaMenu
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion_expirada
+       end-accept.
+       if sesion_expirada = 1
+           move 0 to NumeroIntentos
+           perform ComprobarLogin
+           perform Menu_Principal
+       else
+       evaluate opcion
+        when 1
+          if rol_administrador of rol_usuario perform alta
+          else perform acceso_denegado end-if
+        when 2 perform mostrar
+        when 3
+          if rol_administrador of rol_usuario perform eliminar
+          else perform acceso_denegado end-if
+        when 4 perform informe
+        when 5 stop run
+        when 6
+          if rol_administrador of rol_usuario perform modificar
+          else perform acceso_denegado end-if
+        when 7
+          if rol_administrador of rol_usuario
+             perform mantenimiento_agentes
+          else perform acceso_denegado end-if
+        when 8
+          if rol_administrador of rol_usuario
+             perform mantenimiento_articulos
+          else perform acceso_denegado end-if
+        when 9 perform top_articulos
+        when 10 perform comision_agente
+        when 11 perform diario_general
+        when 12
+          if rol_administrador of rol_usuario
+             perform mantenimiento_usuarios
+          else perform acceso_denegado end-if
+        when 13 perform alerta_stock
+        when 14
+          if rol_administrador of rol_usuario
+             perform mantenimiento_clientes
+          else perform acceso_denegado end-if
+        when 15 perform comparativa_ventas
+        when 16 perform ranking_agentes
+        when other perform menu_principal
+       end-evaluate
+       end-if.
+
+       alta.
+      *Llama a insertar venta, tras completar el proceso, vuele al menu.
+       call "insertar_venta" using sesion_expirada_llamada.
+       perform comprobar_sesion_expirada_llamada.
+
+       mostrar.
+      *Llama a consultar venta, cuando termine volvera al menu.
+       call "consulta_venta" using sesion_expirada_llamada.
+       perform comprobar_sesion_expirada_llamada.
+
+       eliminar.
+      *Llama a eliminar venta, la cuando termine volvera al menu.
+       call "eliminar_venta" using login sesion_expirada_llamada.
+       perform comprobar_sesion_expirada_llamada.
+
+       informe.
+      *Llama a informes venta, cuando el proceso termine vuelve.
+       call "informe_venta" using sesion_expirada_llamada.
+       perform comprobar_sesion_expirada_llamada.
+
+       modificar.
+      *Llama a modificar venta, cuando termine volvera al menu.
+       call "modificar_venta" using sesion_expirada_llamada.
+       perform comprobar_sesion_expirada_llamada.
+
+      *Si el programa llamado avisa de que la sesion caduco mientras
+      *se rellenaba su pantalla, exige el login de nuevo en vez de
+      *volver directamente al menu.
+       comprobar_sesion_expirada_llamada.
+       if sesion_expirada_llamada = 1
+           move 0 to NumeroIntentos
+           perform ComprobarLogin
+       end-if.
+       perform Menu_Principal.
+
+       mantenimiento_agentes.
+      *Llama al mantenimiento de agentes, cuando termine vuelve al menu.
+       call "agente_mantenimiento" using sesion_expirada_llamada.
+       perform comprobar_sesion_expirada_llamada.
+
+       mantenimiento_articulos.
+      *Llama al mantenimiento de articulos, cuando termine vuelve al menu
+       call "articulo_mantenimiento" using sesion_expirada_llamada.
+       perform comprobar_sesion_expirada_llamada.
+
+       top_articulos.
+      *Llama al ranking de articulos, cuando termine vuelve al menu.
+       call "informe_articulo" using sesion_expirada_llamada.
+       perform comprobar_sesion_expirada_llamada.
+
+       comision_agente.
+      *Llama al informe de comision, cuando termine vuelve al menu.
+       call "informe_comision" using sesion_expirada_llamada.
+       perform comprobar_sesion_expirada_llamada.
+
+       diario_general.
+      *Llama al diario general de ventas, cuando termine vuelve al menu
+       call "informe_general" using sesion_expirada_llamada.
+       perform comprobar_sesion_expirada_llamada.
+
+       mantenimiento_usuarios.
+      *Llama al mantenimiento de usuarios, cuando termine vuelve.
+       call "usuario_mantenimiento" using sesion_expirada_llamada.
+       perform comprobar_sesion_expirada_llamada.
+
+       alerta_stock.
+      *Llama al listado de articulos con stock bajo, cuando termine
+      *vuelve al menu.
+       call "informe_stock" using sesion_expirada_llamada.
+       perform comprobar_sesion_expirada_llamada.
+
+       mantenimiento_clientes.
+      *Llama al mantenimiento de clientes, cuando termine vuelve.
+       call "cliente_mantenimiento" using sesion_expirada_llamada.
+       perform comprobar_sesion_expirada_llamada.
+
+       comparativa_ventas.
+      *Llama a la comparativa de ventas por mes, cuando termine vuelve.
+       call "informe_comparativa" using sesion_expirada_llamada.
+       perform comprobar_sesion_expirada_llamada.
+
+       ranking_agentes.
+      *Llama al ranking de agentes, cuando termine vuelve al menu.
+       call "informe_ranking_agentes" using sesion_expirada_llamada.
+       perform comprobar_sesion_expirada_llamada.
+
+       acceso_denegado.
+      *Rechaza una opcion de menu reservada a los administradores.
+       display PantallaMarco.
+       display PantallaPermisoDenegado.
+       accept continuar.
+       perform Menu_Principal.
+
+      *Anade al fichero de auditoria una linea por cada intento de
+      *acceso, tanto si tuvo exito como si fue rechazado.
+       registrar_auditoria.
+       accept aud_fecha from date yyyymmdd.
+       accept aud_hora from time.
+       if login_valido = 1
+           move "ACCESO-OK" to aud_resultado
+       else
+           move "ACCESO-FALLO" to aud_resultado
+       end-if.
+       string login delimited by size
+              "," delimited by size
+              aud_fecha delimited by size
+              "," delimited by size
+              aud_hora delimited by size
+              "," delimited by size
+              aud_resultado delimited by size
+         into registro_auditoria
+       end-string.
+       write registro_auditoria.
+
+      *Busca el login en el fichero de usuarios, comprueba que esta
+      *activo y que el hash de la clave introducida coincide.
+       validar_credenciales.
+       move 0 to login_valido.
+       move login to login_usuario.
+       read usuarios
+         key is login_usuario
+         invalid key
+           continue
+         not invalid key
+           move clave2 to clave_entrada
+           perform calcular_hash_clave
+           if usuario_activo and hash_resultado = clave_hash
+               move 1 to login_valido
+               move rol of RUsuario to rol_usuario
+           end-if
+       end-read.
+
+      *Calcula un hash de la clave introducida.
+       copy "parrafo_calcular_hash.cpy".
+
+       end program Principal.
