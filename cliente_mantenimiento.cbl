@@ -0,0 +1,208 @@
+       program-id. cliente_mantenimiento as "cliente_mantenimiento".
+
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza el control del fichero maestro de clientes.
+       copy "file_control_clientes.cpy".
+       data division.
+       file section.
+      *Ulitila la estructura del fichero maestro de clientes.
+       copy "estructura_cliente.cpy".
+       working-storage section.
+       77 continuar    pic x.
+       77 opcion_mtto  pic 9.
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-descripcion-estado pic x(40) value spaces.
+      *Tiempo de espera (en milisegundos) tras el que se considera que
+      *la sesion quedo inactiva, igual que en Principal.
+       77 ws-tiempo-espera pic 9(8) value 180000.
+       77 transaccion_activa pic 9 value 1.
+       linkage section.
+      *Avisa a Principal de que la sesion caduco mientras se rellenaba
+      *esta pantalla, para que se exija el login de nuevo.
+       01 sesion-expirada-llamada pic 9.
+       SCREEN SECTION.
+      *Utilizara la pantalla de marcos definida en la librería.
+       copy "p_marcos.cpy".
+      *Pantalla que indica que la operación se completo bien.
+       copy "p_completa.cpy".
+      *Pantalla que indica el error en la operacion.
+       copy "p_error_operacion.cpy".
+      *Muestra al final de la pantalla un linea indicando que continue.
+       copy "p_continuar.cpy".
+      *Pantalla del menu de mantenimiento.
+       copy "p_menu_cliente.cpy".
+      *Pantalla de alta/consulta/modificacion de un cliente.
+       copy "p_datos_cliente.cpy".
+      *Pantalla que obtendra el codigo de cliente a buscar.
+       copy "obten_codigo_cliente.cpy".
+
+       procedure division using sesion-expirada-llamada.
+       move 0 to sesion-expirada-llamada.
+       open i-o clientes.
+       display pantallaMarco.
+       display p_menu_cliente.
+       accept p_menu_cliente
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       evaluate opcion_mtto
+         when 1 perform alta_cliente
+         when 2 perform consulta_cliente
+         when 3 perform modificar_cliente
+         when 4 perform baja_cliente
+         when 5 continue
+         when other
+           move spaces to ws-estado-fichero
+           move "Opcion no valida." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+       end-evaluate
+       end-if.
+       close clientes.
+       exit program.
+
+      *Da de alta un nuevo cliente.
+       alta_cliente.
+       move 1 to transaccion_activa.
+       display PantallaMarco.
+       display p_datos_cliente.
+       accept p_datos_cliente
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       set cliente_activo to true
+       write RCliente
+         invalid key
+           move spaces to ws-estado-fichero
+           move "Codigo de cliente duplicado." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           display PantallaMarco
+           display pantalla_completa
+           accept continuar
+       end-write
+       end-if.
+
+      *Muestra los datos de un cliente existente.
+       consulta_cliente.
+       move 1 to transaccion_activa.
+       display PantallaMarco.
+       display obten_codigo_cliente.
+       accept obten_codigo_cliente
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       read clientes
+         key is codigo
+         invalid key
+           move spaces to ws-estado-fichero
+           move "Cliente no encontrado." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           display PantallaMarco
+           display p_datos_cliente
+           display p_continuar
+           accept continuar
+       end-read
+       end-if.
+
+      *Permite corregir nombre, apellidos o telefono de un cliente.
+       modificar_cliente.
+       move 1 to transaccion_activa.
+       display PantallaMarco.
+       display obten_codigo_cliente.
+       accept obten_codigo_cliente
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       read clientes
+         key is codigo
+         invalid key
+           move spaces to ws-estado-fichero
+           move "Cliente no encontrado." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           display PantallaMarco
+           display p_datos_cliente
+           accept p_datos_cliente
+             with time-out ws-tiempo-espera
+             on exception
+               move 1 to sesion-expirada-llamada
+               move 0 to transaccion_activa
+           end-accept
+           if transaccion_activa = 1
+           rewrite RCliente
+             invalid key
+               move spaces to ws-estado-fichero
+               move "No se pudo modificar el cliente."
+                 to ws-descripcion-estado
+               display PantallaMarco
+               display pantalla_opera_error
+               accept continuar
+             not invalid key
+               display PantallaMarco
+               display pantalla_completa
+               accept continuar
+           end-rewrite
+           end-if
+       end-read
+       end-if.
+
+      *Da de baja (desactiva) un cliente sin borrar su historico.
+       baja_cliente.
+       move 1 to transaccion_activa.
+       display PantallaMarco.
+       display obten_codigo_cliente.
+       accept obten_codigo_cliente
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       read clientes
+         key is codigo
+         invalid key
+           move spaces to ws-estado-fichero
+           move "Cliente no encontrado." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           set cliente_inactivo to true
+           rewrite RCliente
+             invalid key
+               move spaces to ws-estado-fichero
+               move "No se pudo dar de baja el cliente."
+                 to ws-descripcion-estado
+               display PantallaMarco
+               display pantalla_opera_error
+               accept continuar
+             not invalid key
+               display PantallaMarco
+               display pantalla_completa
+               accept continuar
+           end-rewrite
+       end-read
+       end-if.
