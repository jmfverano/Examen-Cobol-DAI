@@ -0,0 +1,208 @@
+       program-id. agente_mantenimiento as "agente_mantenimiento".
+
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza el control del fichero maestro de agentes.
+       copy "file_control_agentes.cpy".
+       data division.
+       file section.
+      *Ulitila la estructura del fichero maestro de agentes.
+       copy "estructura_agente.cpy".
+       working-storage section.
+       77 continuar    pic x.
+       77 opcion_mtto  pic 9.
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-descripcion-estado pic x(40) value spaces.
+      *Tiempo de espera (en milisegundos) tras el que se considera que
+      *la sesion quedo inactiva, igual que en Principal.
+       77 ws-tiempo-espera pic 9(8) value 180000.
+       77 transaccion_activa pic 9 value 1.
+       linkage section.
+      *Avisa a Principal de que la sesion caduco mientras se rellenaba
+      *esta pantalla, para que se exija el login de nuevo.
+       01 sesion-expirada-llamada pic 9.
+       SCREEN SECTION.
+      *Utilizara la pantalla de marcos definida en la librería.
+       copy "p_marcos.cpy".
+      *Pantalla que indica que la operación se completo bien.
+       copy "p_completa.cpy".
+      *Pantalla que indica el error en la operacion.
+       copy "p_error_operacion.cpy".
+      *Muestra al final de la pantalla un linea indicando que continue.
+       copy "p_continuar.cpy".
+      *Pantalla del menu de mantenimiento.
+       copy "p_menu_agente.cpy".
+      *Pantalla de alta/consulta/modificacion de un agente.
+       copy "p_datos_agente.cpy".
+      *Pantalla que obtendra el codigo de agente a buscar.
+       copy "obten_codigo_agente.cpy".
+
+       procedure division using sesion-expirada-llamada.
+       move 0 to sesion-expirada-llamada.
+       open i-o agentes.
+       display pantallaMarco.
+       display p_menu_agente.
+       accept p_menu_agente
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       evaluate opcion_mtto
+         when 1 perform alta_agente
+         when 2 perform consulta_agente
+         when 3 perform modificar_agente
+         when 4 perform baja_agente
+         when 5 continue
+         when other
+           move spaces to ws-estado-fichero
+           move "Opcion no valida." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+       end-evaluate
+       end-if.
+       close agentes.
+       exit program.
+
+      *Da de alta un nuevo agente comercial.
+       alta_agente.
+       move 1 to transaccion_activa.
+       display PantallaMarco.
+       display p_datos_agente.
+       accept p_datos_agente
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       set agente_activo to true
+       write RAgente
+         invalid key
+           move spaces to ws-estado-fichero
+           move "Codigo de agente duplicado." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           display PantallaMarco
+           display pantalla_completa
+           accept continuar
+       end-write
+       end-if.
+
+      *Muestra los datos de un agente comercial existente.
+       consulta_agente.
+       move 1 to transaccion_activa.
+       display PantallaMarco.
+       display obten_codigo_agente.
+       accept obten_codigo_agente
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       read agentes
+         key is codigo
+         invalid key
+           move spaces to ws-estado-fichero
+           move "Agente no encontrado." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           display PantallaMarco
+           display p_datos_agente
+           display p_continuar
+           accept continuar
+       end-read
+       end-if.
+
+      *Permite corregir nombre, apellidos o estado de un agente.
+       modificar_agente.
+       move 1 to transaccion_activa.
+       display PantallaMarco.
+       display obten_codigo_agente.
+       accept obten_codigo_agente
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       read agentes
+         key is codigo
+         invalid key
+           move spaces to ws-estado-fichero
+           move "Agente no encontrado." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           display PantallaMarco
+           display p_datos_agente
+           accept p_datos_agente
+             with time-out ws-tiempo-espera
+             on exception
+               move 1 to sesion-expirada-llamada
+               move 0 to transaccion_activa
+           end-accept
+           if transaccion_activa = 1
+           rewrite RAgente
+             invalid key
+               move spaces to ws-estado-fichero
+               move "No se pudo modificar el agente."
+                 to ws-descripcion-estado
+               display PantallaMarco
+               display pantalla_opera_error
+               accept continuar
+             not invalid key
+               display PantallaMarco
+               display pantalla_completa
+               accept continuar
+           end-rewrite
+           end-if
+       end-read
+       end-if.
+
+      *Da de baja (desactiva) un agente sin borrar su historico.
+       baja_agente.
+       move 1 to transaccion_activa.
+       display PantallaMarco.
+       display obten_codigo_agente.
+       accept obten_codigo_agente
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       read agentes
+         key is codigo
+         invalid key
+           move spaces to ws-estado-fichero
+           move "Agente no encontrado." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           set agente_inactivo to true
+           rewrite RAgente
+             invalid key
+               move spaces to ws-estado-fichero
+               move "No se pudo dar de baja el agente."
+                 to ws-descripcion-estado
+               display PantallaMarco
+               display pantalla_opera_error
+               accept continuar
+             not invalid key
+               display PantallaMarco
+               display pantalla_completa
+               accept continuar
+           end-rewrite
+       end-read
+       end-if.
