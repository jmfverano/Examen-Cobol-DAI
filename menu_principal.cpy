@@ -0,0 +1,21 @@
+      *Pantalla del menu principal de la aplicacion.
+       01 pantallaMenu
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 6 col 10 value "1.- Alta de venta".
+           02 line 8 col 10 value "2.- Consulta de venta".
+           02 line 10 col 10 value "3.- Eliminar venta".
+           02 line 12 col 10 value "4.- Informe de ventas".
+           02 line 14 col 10 value "5.- Salir".
+           02 line 16 col 10 value "6.- Modificar venta".
+           02 line 18 col 10 value "7.- Mantenimiento de agentes".
+           02 line 20 col 10 value "8.- Mantenimiento de articulos".
+           02 line 22 col 10 value "9.- Top de articulos".
+           02 line 24 col 10 value "10.- Comision de agente".
+           02 line 26 col 10 value "11.- Diario general de ventas".
+           02 line 28 col 10 value "12.- Mantenimiento de usuarios".
+           02 line 29 col 10 value "13.- Articulos con stock bajo".
+           02 line 30 col 10 value "14.- Mantenimiento de clientes".
+           02 line 31 col 10 value "15.- Comparativa de ventas".
+           02 line 32 col 10 value "16.- Ranking de agentes".
+           02 line 33 col 10 value "Opcion: ".
+           02 line 33 col 19 REQUIRED pic 99 using opcion.
