@@ -0,0 +1,5 @@
+      *Pregunta si se desea ver el siguiente registro de la busqueda.
+       01 p_continuar_sn
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 22 col 10 value "Ver el siguiente (S/N): ".
+           02 line 22 col 35 REQUIRED pic x using continuar.
