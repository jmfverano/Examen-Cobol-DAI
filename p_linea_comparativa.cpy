@@ -0,0 +1,10 @@
+      *Una linea del informe comparativo, un mes por linea.
+       01 p_linea_comparativa
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line linea_actual col 10 pic x(10) using wc_nombre_mes.
+           02 line linea_actual
+              col 20 pic zzzzzzzzzzzz9.99 using wc_importe_actual.
+           02 line linea_actual
+              col 35 pic zzzzzzzzzzzz9.99 using wc_importe_anterior.
+           02 line linea_actual
+              col 52 pic -zzzzzzzzzzz9.99 using wc_diferencia.
