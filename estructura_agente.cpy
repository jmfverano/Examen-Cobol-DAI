@@ -0,0 +1,11 @@
+      *Estructura del fichero maestro de agentes comerciales.
+       fd agentes
+         value of file-id is ".\agentes.dat"
+         data record is RAgente.
+       01 RAgente.
+          02 codigo      pic xx.
+          02 nombre      pic x(15).
+          02 apellidos   pic x(15).
+          02 estado      pic x.
+             88 agente_activo   value "A".
+             88 agente_inactivo value "I".
