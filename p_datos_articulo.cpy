@@ -0,0 +1,14 @@
+      *Pantalla de alta/consulta/modificacion de un articulo.
+       01 p_datos_articulo
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 4 col 5 value "Codigo: ".
+           02 line 5 col 5 value "Descripcion: ".
+           02 line 6 col 5 value "Precio: ".
+           02 line 7 col 5 value "Stock actual: ".
+           02 line 8 col 5 value "IVA (%): ".
+
+           02 line 4 col 14 REQUIRED pic x(4) using codigo_articulo.
+           02 line 5 col 19 pic x(20) using descripcion.
+           02 line 6 col 14 pic 9(7)V99 using precio_venta.
+           02 line 7 col 20 pic 9(7) using stock_actual.
+           02 line 8 col 15 pic 99V99 using tasa_iva.
