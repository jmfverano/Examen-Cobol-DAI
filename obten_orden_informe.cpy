@@ -0,0 +1,6 @@
+      *Pantalla que obtiene el orden de presentacion del informe.
+       01 obten_orden_informe
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 7 col 5 value "Orden (0 ticket, 1 fecha asc,".
+           02 line 8 col 5 value "2 fecha desc, 3 importe desc): ".
+           02 line 8 col 37 REQUIRED pic 9 using orden_informe.
