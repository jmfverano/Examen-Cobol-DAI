@@ -0,0 +1,12 @@
+      *Estructura del fichero de exportacion al sistema de
+      *contabilidad. Registro de longitud fija, un registro por venta,
+      *con el formato que espera el paquete externo de contabilidad.
+       fd salida_contabilidad
+         value of file-id is ".\exportacion_contabilidad.dat".
+       01 registro_contabilidad.
+          02 cta_codigo_venta    pic x(4).
+          02 cta_fecha           pic x(8).
+          02 cta_codigo_agente   pic xx.
+          02 cta_codigo_articulo pic x(4).
+          02 cta_importe_neto    pic 9(13)v99.
+          02 cta_importe_iva     pic 9(13)v99.
