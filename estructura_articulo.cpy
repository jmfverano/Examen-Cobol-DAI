@@ -0,0 +1,10 @@
+      *Estructura del fichero maestro de articulos.
+       fd articulos
+         value of file-id is ".\articulos.dat"
+         data record is RArticulo.
+       01 RArticulo.
+          02 codigo_articulo pic x(4).
+          02 descripcion     pic x(20).
+          02 precio_venta    pic 9(7)v99.
+          02 stock_actual    pic 9(7).
+          02 tasa_iva        pic 99v99.
