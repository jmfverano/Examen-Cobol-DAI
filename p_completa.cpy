@@ -0,0 +1,5 @@
+      *Pantalla que indica que la operacion se completo bien.
+       01 pantalla_completa
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 15 col 10 value "Operacion realizada correctamente.".
+           02 line 18 col 15 value "Pulse una tecla para continuar".
