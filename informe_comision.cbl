@@ -0,0 +1,145 @@
+       program-id. informe_comision as "informe_comision".
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza las librerias del control de ficheros.
+       copy "file_control.cpy".
+      *Utiliza el control del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "file_control_detalle.cpy".
+       data division.
+       file section.
+      *Ulitila las librerias de la estructura de datos.
+       copy "estructura_venta.cpy".
+      *Utiliza la estructura del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "estructura_detalle.cpy".
+       working-storage section.
+       77 continuar        pic x.
+       77 aux_agente       pic xx.
+       77 bucle            pic 9.
+       77 hubo_venta       pic 9 value 0.
+       77 tasa_comision    pic 99v99.
+       77 total_importe    pic 9(13)v99 value 0.
+       77 total_comision   pic 9(13)v99 value 0.
+       77 wk_nombre        pic x(15).
+       77 wk_apellidos     pic x(15).
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-descripcion-estado pic x(40) value spaces.
+       77 ws-estado-detalle pic xx value spaces.
+       77 bucle_detalle    pic 9.
+      *Tiempo de espera (en milisegundos) tras el que se considera que
+      *la sesion quedo inactiva, igual que en Principal.
+       77 ws-tiempo-espera pic 9(8) value 180000.
+       77 transaccion_activa pic 9 value 1.
+       linkage section.
+      *Avisa a Principal de que la sesion caduco mientras se rellenaba
+      *esta pantalla, para que se exija el login de nuevo.
+       01 sesion-expirada-llamada pic 9.
+       SCREEN SECTION.
+      *Utilizara la pantalla de marcos definida en la librería.
+       copy "p_marcos.cpy".
+      *Pantalla que indica el error en la operacion.
+       copy "p_error_operacion.cpy".
+      *Pantalla que obtendra el codigo de agente.
+       copy "obten_codigo_agente.cpy".
+      *Pantalla que obtiene el porcentaje de comision.
+       copy "p_obten_comision.cpy".
+      *Esta pantalla muestra los datos del agente.
+       copy "p_dato_agente.cpy".
+      *Muestra el importe vendido y la comision del agente.
+       copy "p_comision_agente.cpy".
+
+       procedure division using sesion-expirada-llamada.
+      *Calcula la comision de un agente aplicando un porcentaje
+      *configurable sobre el total vendido segun informe_venta.
+       move 0 to sesion-expirada-llamada.
+       display pantallaMarco.
+       display obten_codigo_agente.
+       accept obten_codigo_agente
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       move codigo of agente_comercial to aux_agente
+       display p_obten_comision
+       accept p_obten_comision
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept
+       if transaccion_activa = 1
+       open input ventas
+       open input ventas_detalle
+       move 0 to bucle
+       perform leer_siguiente_venta
+       perform acumular_venta until bucle = 1
+       close ventas
+       close ventas_detalle
+       if hubo_venta = 1
+           compute total_comision = total_importe * tasa_comision / 100
+           move aux_agente to codigo of agente_comercial
+           move wk_nombre to nombre of agente_comercial
+           move wk_apellidos to apellidos of agente_comercial
+           display pantallaMarco
+           display p_dato_agente
+           display p_comision_agente
+       else
+           move spaces to ws-estado-fichero
+           move "El agente no tiene ventas registradas."
+             to ws-descripcion-estado
+           display pantallaMarco
+           display pantalla_opera_error
+       end-if
+       accept continuar
+       end-if
+       end-if.
+       exit program.
+
+      *Lee la siguiente venta del fichero maestro.
+       leer_siguiente_venta.
+       read ventas next
+         at end
+           move 1 to bucle
+       end-read.
+
+      *Acumula el importe vendido por el agente solicitado, incluyendo
+      *las lineas adicionales de articulo de cada venta.
+       acumular_venta.
+       if aux_agente = codigo of agente_comercial
+           move 1 to hubo_venta
+           move nombre of agente_comercial to wk_nombre
+           move apellidos of agente_comercial to wk_apellidos
+           compute total_importe = total_importe +
+               (precio_venta of articulo * numero_unidades of articulo)
+           perform acumular_lineas_detalle
+       end-if.
+       perform leer_siguiente_venta.
+
+      *Recorre las lineas adicionales de articulo de la venta actual y
+      *suma su importe al total acumulado del agente.
+       acumular_lineas_detalle.
+       move codigo_venta to det_codigo_venta.
+       move low-values to det_numero_linea.
+       move 0 to bucle_detalle.
+       start ventas_detalle
+         key is not less than det_clave_venta
+         invalid key
+           move 1 to bucle_detalle
+       end-start.
+       perform until bucle_detalle = 1
+         read ventas_detalle next
+           at end
+             move 1 to bucle_detalle
+           not at end
+             if det_codigo_venta not = codigo_venta
+                 move 1 to bucle_detalle
+             else
+                 compute total_importe = total_importe +
+                     (det_precio_venta * det_numero_unidades)
+             end-if
+         end-read
+       end-perform.
