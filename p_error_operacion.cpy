@@ -0,0 +1,10 @@
+      *Pantalla que indica el error en la operacion sobre el fichero.
+       01 pantalla_opera_error
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 beep.
+           02 line 14 col 10 value "Error al realizar la operacion.".
+           02 line 16 col 10 value "Codigo de estado: ".
+           02 line 16 col 29 pic xx using ws-estado-fichero.
+           02 line 17 col 10 value "Descripcion: ".
+           02 line 17 col 24 pic x(40) using ws-descripcion-estado.
+           02 line 19 col 15 value "Pulse una tecla para continuar".
