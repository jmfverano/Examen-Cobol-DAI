@@ -0,0 +1,161 @@
+       program-id. exportar_ventas as "exportar_ventas".
+
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza las librerias del control de ficheros.
+       copy "file_control.cpy".
+      *Utiliza el control del fichero de salida de la extraccion.
+       copy "file_control_exportacion.cpy".
+      *Utiliza el control del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "file_control_detalle.cpy".
+       data division.
+       file section.
+      *Ulitila las librerias de la estructura de datos.
+       copy "estructura_venta.cpy".
+      *Utiliza la estructura del fichero de salida de la extraccion.
+       copy "estructura_exportacion.cpy".
+      *Utiliza la estructura del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "estructura_detalle.cpy".
+       working-storage section.
+       77 fin_ventas       pic 9 value 0.
+       77 total_extraidas  pic 9(7) value 0.
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-estado-detalle pic xx value spaces.
+       77 bucle_detalle    pic 9.
+
+       procedure division.
+      *Vuelca el fichero de ventas completo a texto delimitado,
+      *incluyendo una linea por cada articulo adicional de la venta,
+      *sin pantallas, para poder lanzarse desde un proceso por lotes.
+       open input ventas.
+       if ws-estado-fichero not = "00"
+           display "ERROR: no se pudo abrir el fichero de ventas. "
+               "Estado: " ws-estado-fichero
+           exit program
+       end-if.
+       open input ventas_detalle.
+       open output salida_ventas.
+       perform leer_siguiente_venta.
+       perform volcar_venta until fin_ventas = 1.
+       display "Ventas extraidas: " total_extraidas.
+       close ventas.
+       close ventas_detalle.
+       close salida_ventas.
+       exit program.
+
+      *Lee la siguiente venta del fichero maestro.
+       leer_siguiente_venta.
+       read ventas next
+         at end
+           move 1 to fin_ventas
+       end-read.
+
+      *Convierte la venta leida en una linea de texto y la graba,
+      *junto con una linea adicional por cada linea adicional de
+      *articulo que tenga la venta.
+       volcar_venta.
+       perform construir_linea_salida.
+       write registro_salida.
+       add 1 to total_extraidas.
+       perform volcar_lineas_detalle.
+       perform leer_siguiente_venta.
+
+      *Recorre las lineas adicionales de articulo de la venta actual y
+      *graba una linea de texto por cada una, con los mismos datos de
+      *agente y cliente que la venta a la que pertenecen.
+       volcar_lineas_detalle.
+       move codigo_venta to det_codigo_venta.
+       move low-values to det_numero_linea.
+       move 0 to bucle_detalle.
+       start ventas_detalle
+         key is not less than det_clave_venta
+         invalid key
+           move 1 to bucle_detalle
+       end-start.
+       perform until bucle_detalle = 1
+         read ventas_detalle next
+           at end
+             move 1 to bucle_detalle
+           not at end
+             if det_codigo_venta not = codigo_venta
+                 move 1 to bucle_detalle
+             else
+                 perform construir_linea_detalle
+                 write registro_salida
+                 add 1 to total_extraidas
+             end-if
+         end-read
+       end-perform.
+
+      *Forma la linea delimitada por comas de una linea adicional de
+      *articulo, con los datos de agente y cliente de la venta a la
+      *que pertenece.
+       construir_linea_detalle.
+       string det_codigo_venta delimited by size
+              "," delimited by size
+              anio delimited by size
+              "," delimited by size
+              mes delimited by size
+              "," delimited by size
+              dia delimited by size
+              "," delimited by size
+              codigo of agente_comercial delimited by size
+              "," delimited by size
+              nombre of agente_comercial delimited by size
+              "," delimited by size
+              apellidos of agente_comercial delimited by size
+              "," delimited by size
+              codigo_cliente delimited by size
+              "," delimited by size
+              nombre_cliente delimited by size
+              "," delimited by size
+              apellidos_cliente delimited by size
+              "," delimited by size
+              det_codigo_articulo delimited by size
+              "," delimited by size
+              det_descripcion delimited by size
+              "," delimited by size
+              det_precio_venta delimited by size
+              "," delimited by size
+              det_numero_unidades delimited by size
+              "," delimited by size
+              det_tasa_iva delimited by size
+         into registro_salida
+       end-string.
+
+      *Forma la linea delimitada por comas con los campos de RVenta.
+       construir_linea_salida.
+       string codigo_venta delimited by size
+              "," delimited by size
+              anio delimited by size
+              "," delimited by size
+              mes delimited by size
+              "," delimited by size
+              dia delimited by size
+              "," delimited by size
+              codigo of agente_comercial delimited by size
+              "," delimited by size
+              nombre of agente_comercial delimited by size
+              "," delimited by size
+              apellidos of agente_comercial delimited by size
+              "," delimited by size
+              codigo_cliente delimited by size
+              "," delimited by size
+              nombre_cliente delimited by size
+              "," delimited by size
+              apellidos_cliente delimited by size
+              "," delimited by size
+              codigo_articulo of articulo delimited by size
+              "," delimited by size
+              descripcion of articulo delimited by size
+              "," delimited by size
+              precio_venta of articulo delimited by size
+              "," delimited by size
+              numero_unidades of articulo delimited by size
+              "," delimited by size
+              tasa_iva of articulo delimited by size
+         into registro_salida
+       end-string.
