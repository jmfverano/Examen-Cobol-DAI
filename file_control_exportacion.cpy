@@ -0,0 +1,4 @@
+      *Control del fichero de salida para la extraccion de ventas.
+           select salida_ventas
+               assign to ".\extracto_ventas.csv"
+               organization is line sequential.
