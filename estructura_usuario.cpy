@@ -0,0 +1,13 @@
+      *Estructura del fichero maestro de usuarios de la aplicacion.
+       fd usuarios
+         value of file-id is ".\usuarios.dat"
+         data record is RUsuario.
+       01 RUsuario.
+          02 login_usuario pic x(12).
+          02 clave_hash    pic 9(10).
+          02 estado        pic x.
+             88 usuario_activo   value "A".
+             88 usuario_inactivo value "I".
+          02 rol           pic x.
+             88 rol_administrador value "A".
+             88 rol_visualizador  value "V".
