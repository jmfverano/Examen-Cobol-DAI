@@ -0,0 +1,8 @@
+      *Avisa de que ya existe una venta similar antes de confirmar el
+      *alta, por si se trata del mismo ticket grabado dos veces.
+       01 p_aviso_duplicado
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 beep.
+           02 line 19 col 5 value
+              "Aviso: ya existe una venta de ese agente y articulo".
+           02 line 20 col 5 value "      en la misma fecha.".
