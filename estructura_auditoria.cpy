@@ -0,0 +1,6 @@
+      *Estructura del fichero de auditoria de accesos. Se abre en modo
+      *extend y se le anade una linea de texto por cada intento de
+      *acceso, con el login, la fecha, la hora y el resultado.
+       fd auditoria
+         value of file-id is ".\auditoria.log".
+       01 registro_auditoria pic x(80).
