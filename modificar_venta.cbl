@@ -0,0 +1,273 @@
+       program-id. modificar_venta as "modificar_venta".
+
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza las librerias del control de ficheros.
+       copy "file_control.cpy".
+      *Utiliza el control del fichero maestro de agentes.
+       copy "file_control_agentes.cpy".
+      *Utiliza el control del fichero maestro de articulos.
+       copy "file_control_articulos.cpy".
+      *Utiliza el control del fichero maestro de clientes.
+       copy "file_control_clientes.cpy".
+      *Utiliza el control del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "file_control_detalle.cpy".
+      *Utiliza el control del fichero de reversion del mismo dia.
+       copy "file_control_reversion.cpy".
+       data division.
+       file section.
+      *Ulitila las librerias de la estructura de datos.
+       copy "estructura_venta.cpy".
+      *Ulitila la estructura del fichero maestro de agentes.
+       copy "estructura_agente.cpy".
+      *Ulitila la estructura del fichero maestro de articulos.
+       copy "estructura_articulo.cpy".
+      *Ulitila la estructura del fichero maestro de clientes.
+       copy "estructura_cliente.cpy".
+      *Utiliza la estructura del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "estructura_detalle.cpy".
+      *Utiliza la estructura del fichero de reversion del mismo dia.
+       copy "estructura_reversion.cpy".
+       working-storage section.
+       77 continuar        pic x.
+       77 agente_valido    pic 9 value 1.
+       77 cliente_valido   pic 9 value 1.
+       77 articulo_valido  pic 9 value 1.
+       77 stock_suficiente pic 9 value 1.
+       77 tiene_lineas_detalle pic 9 value 0.
+       77 bucle_detalle    pic 9 value 0.
+      *Campos usados para anotar la venta en el fichero de reversion.
+       77 rev_tipo_operacion pic x(12) value "MODIFICACION".
+       77 rev_fecha pic 9(8).
+       77 rev_hora  pic 9(8).
+      *Codigo de articulo y numero de unidades previos a la edicion,
+      *guardados antes de que pantalla_alta los sobreescriba, para
+      *poder reconciliar el stock del articulo antiguo y del nuevo.
+       77 codigo_articulo_anterior pic x(4).
+       77 numero_unidades_anterior pic 9(5).
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-estado-detalle pic xx value spaces.
+       77 ws-descripcion-estado pic x(40) value spaces.
+      *Tiempo de espera (en milisegundos) tras el que se considera que
+      *la sesion quedo inactiva, igual que en Principal.
+       77 ws-tiempo-espera pic 9(8) value 180000.
+       77 transaccion_activa pic 9 value 1.
+       linkage section.
+      *Avisa a Principal de que la sesion caduco mientras se rellenaba
+      *esta pantalla, para que se exija el login de nuevo.
+       01 sesion-expirada-llamada pic 9.
+       SCREEN SECTION.
+      *Utilizara la pantalla de marcos definida en la librería.
+       copy "p_marcos.cpy".
+      *Utilizara la pantalla de alta.
+       copy "p_alta.cpy".
+      *Pantalla que indica que la operación se completo bien.
+       copy "p_completa.cpy".
+      *Pantalla que indica el error en la operacion.
+       copy "p_error_operacion.cpy".
+      *Pantalla que obtendra el codigo de venta.
+       copy "obten_codigo_venta.cpy".
+      *Avisa si no queda stock suficiente del articulo solicitado.
+       copy "p_aviso_stock.cpy".
+       procedure division using sesion-expirada-llamada.
+       move 0 to sesion-expirada-llamada.
+       display pantallaMarco.
+       display obten_codigo_venta.
+       accept obten_codigo_venta
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       open i-o ventas
+       open input agentes
+       open i-o articulos
+       open input clientes
+       open input ventas_detalle
+       read ventas
+         key is codigo_venta
+         invalid key
+           perform obtener_descripcion_estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+      *    Las ventas con lineas adicionales de articulo no se pueden
+      *    modificar con esta pantalla, que solo conoce la linea
+      *    principal.
+           perform comprobar_lineas_detalle
+           if tiene_lineas_detalle = 1
+               move spaces to ws-estado-fichero
+               move "Venta con lineas; no se puede modificar."
+                 to ws-descripcion-estado
+               display PantallaMarco
+               display pantalla_opera_error
+               accept continuar
+           else
+      *    Guarda el articulo y la cantidad actuales para poder
+      *    reconciliar el stock una vez se confirme la edicion.
+           move codigo_articulo of articulo to codigo_articulo_anterior
+           move numero_unidades of articulo to numero_unidades_anterior
+      *    Muestra los datos actuales y permite corregirlos.
+           display PantallaMarco
+           display pantalla_alta
+           accept pantalla_alta
+             with time-out ws-tiempo-espera
+             on exception
+               move 1 to sesion-expirada-llamada
+               move 0 to transaccion_activa
+           end-accept
+           if transaccion_activa = 1
+           move codigo of agente_comercial to codigo of RAgente
+           read agentes
+             key is codigo of RAgente
+             invalid key
+               move 0 to agente_valido
+               move spaces to nombre of agente_comercial
+               move spaces to apellidos of agente_comercial
+             not invalid key
+               move nombre of RAgente to nombre of agente_comercial
+               move apellidos of RAgente
+                 to apellidos of agente_comercial
+           end-read
+           move codigo_cliente to codigo of RCliente
+           read clientes
+             key is codigo of RCliente
+             invalid key
+               move 0 to cliente_valido
+               move spaces to nombre_cliente
+               move spaces to apellidos_cliente
+             not invalid key
+               move 1 to cliente_valido
+               move nombre of RCliente to nombre_cliente
+               move apellidos of RCliente to apellidos_cliente
+           end-read
+           move codigo_articulo of articulo
+             to codigo_articulo of RArticulo
+           read articulos
+             key is codigo_articulo of RArticulo
+             invalid key
+               move 0 to articulo_valido
+               move spaces to descripcion of articulo
+               move 0 to precio_venta of articulo
+               move 0 to tasa_iva of articulo
+             not invalid key
+               move descripcion of RArticulo to descripcion of articulo
+               move precio_venta of RArticulo
+                 to precio_venta of articulo
+               move tasa_iva of RArticulo to tasa_iva of articulo
+               move 1 to stock_suficiente
+               if numero_unidades of articulo
+                  > stock_actual of RArticulo
+                   move 0 to stock_suficiente
+               end-if
+           end-read
+           display PantallaMarco
+           display pantalla_alta
+           if agente_valido = 0 or cliente_valido = 0
+              or articulo_valido = 0
+               move spaces to ws-estado-fichero
+               move "Agente, cliente o articulo no valido."
+                 to ws-descripcion-estado
+               display pantalla_opera_error
+               accept continuar
+           else
+           if stock_suficiente = 0
+               display p_aviso_stock
+               accept continuar
+           else
+               rewrite RVenta
+                 invalid key
+                   perform obtener_descripcion_estado
+                   display PantallaMarco
+                   display pantalla_opera_error
+                   accept continuar
+                 not invalid key
+      *            Anota la imagen previa antes de confirmar la
+      *            edicion.
+                   perform grabar_reversion
+      *            Repone el stock del articulo antiguo y descuenta el
+      *            del articulo nuevo ya que la edicion quedo grabada.
+                   move codigo_articulo_anterior
+                     to codigo_articulo of RArticulo
+                   read articulos
+                     key is codigo_articulo of RArticulo
+                     invalid key
+                       continue
+                     not invalid key
+                       compute stock_actual of RArticulo =
+                           stock_actual of RArticulo
+                           + numero_unidades_anterior
+                       rewrite RArticulo
+                         invalid key
+                           continue
+                       end-rewrite
+                   end-read
+                   move codigo_articulo of articulo
+                     to codigo_articulo of RArticulo
+                   read articulos
+                     key is codigo_articulo of RArticulo
+                     invalid key
+                       continue
+                     not invalid key
+                       compute stock_actual of RArticulo =
+                           stock_actual of RArticulo
+                           - numero_unidades of articulo
+                       rewrite RArticulo
+                         invalid key
+                           continue
+                       end-rewrite
+                   end-read
+                   display PantallaMarco
+                   display pantalla_completa
+                   accept continuar
+               end-rewrite
+           end-if
+           end-if
+           end-if
+           end-if
+       end-read
+       close ventas
+       close agentes
+       close clientes
+       close articulos
+       close ventas_detalle
+       end-if.
+       exit program.
+
+      *Comprueba si la venta tiene lineas adicionales de articulo en
+      *el fichero de detalle, en cuyo caso no se permite modificarla
+      *desde esta pantalla.
+       comprobar_lineas_detalle.
+       move 0 to tiene_lineas_detalle.
+       move 0 to bucle_detalle.
+       move codigo_venta to det_codigo_venta.
+       move low-values to det_numero_linea.
+       start ventas_detalle
+         key is not less than det_clave_venta
+         invalid key
+           move 1 to bucle_detalle
+       end-start.
+       perform until bucle_detalle = 1
+         read ventas_detalle next
+           at end
+             move 1 to bucle_detalle
+           not at end
+             if det_codigo_venta = codigo_venta
+                 move 1 to tiene_lineas_detalle
+                 move 1 to bucle_detalle
+             else
+                 move 1 to bucle_detalle
+             end-if
+         end-read
+       end-perform.
+
+      *Traduce el codigo de estado del fichero a una descripcion.
+       copy "parrafo_estado_fichero.cpy".
+
+      *Anade la venta al fichero de reversion del mismo dia.
+       copy "parrafo_grabar_reversion.cpy".
