@@ -0,0 +1,233 @@
+       program-id. informe_general as "informe_general".
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza las librerias del control de ficheros.
+       copy "file_control.cpy".
+      *Utiliza el control del fichero de salida de informes.
+       copy "file_control_salida_informe.cpy".
+      *Utiliza el control del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "file_control_detalle.cpy".
+       data division.
+       file section.
+      *Ulitila las librerias de la estructura de datos.
+       copy "estructura_venta.cpy".
+      *Utiliza la estructura del fichero de salida de informes.
+       copy "estructura_salida_informe.cpy".
+      *Utiliza la estructura del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "estructura_detalle.cpy".
+       working-storage section.
+       77 continuar        pic x.
+       77 bucle            pic 9.
+       77 l_primera        pic 99.
+       77 l_segunda        pic 99.
+       77 l_tercera        pic 99.
+       77 l_cuarta         pic 99.
+       77 contador_pagina  pic 9 value 0.
+       77 max_por_pagina   pic 9 value 2.
+       77 total_registros  pic 9(7) value 0.
+       77 total_unidades   pic 9(7) value 0.
+       77 total_importe    pic 9(13)v99 value 0.
+       77 total_iva        pic 9(13)v99 value 0.
+       77 total_con_iva    pic 9(13)v99 value 0.
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-descripcion-estado pic x(40) value spaces.
+       77 ws-estado-salida  pic xx value spaces.
+       77 destino_informe   pic 9 value 0.
+      *Tiempo de espera (en milisegundos) tras el que se considera que
+      *la sesion quedo inactiva, igual que en Principal.
+       77 ws-tiempo-espera pic 9(8) value 180000.
+       77 transaccion_activa pic 9 value 1.
+       77 ws-estado-detalle pic xx value spaces.
+       77 bucle_detalle    pic 9.
+       linkage section.
+      *Avisa a Principal de que la sesion caduco mientras se rellenaba
+      *esta pantalla, para que se exija el login de nuevo.
+       01 sesion-expirada-llamada pic 9.
+       SCREEN SECTION.
+      *Utilizara la pantalla de marcos definida en la librería.
+       copy "p_marcos.cpy".
+      *Pantalla que indica el error en la operacion.
+       copy "p_error_operacion.cpy".
+      *Muestra al final de la pantalla un linea indicando que continue.
+       copy "p_continuar.cpy".
+      *Muestra una linea del diario con los datos de cada venta.
+       copy "p_linea_general.cpy".
+      *Muestra los totales generales del diario.
+       copy "p_total_general.cpy".
+      *Pregunta el destino del informe (pantalla o fichero).
+       copy "obten_destino_informe.cpy".
+      *Avisa de que el informe quedo grabado en fichero.
+       copy "p_informe_grabado.cpy".
+
+       procedure division using sesion-expirada-llamada.
+       move 0 to sesion-expirada-llamada.
+       display pantallaMarco.
+       display obten_destino_informe.
+       accept obten_destino_informe
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       open input ventas
+       open input ventas_detalle
+       if destino_informe = 1
+           open output salida_informe
+           if ws-estado-salida not = "00"
+               move ws-estado-salida to ws-estado-fichero
+               perform obtener_descripcion_estado
+               display pantallaMarco
+               display pantalla_opera_error
+               accept continuar
+               close ventas
+               close ventas_detalle
+               exit program
+           end-if
+       end-if
+       move 0 to bucle
+       move 10 to l_primera
+       move 11 to l_segunda
+       move 12 to l_tercera
+       move 13 to l_cuarta
+       if destino_informe = 0
+           display pantallaMarco
+       end-if
+       perform until bucle = 1
+       read ventas next
+          at end
+           move 1 to bucle
+         not at end
+      *    Acumula el registro en el diario y en los totales generales.
+           add 1 to total_registros
+           add numero_unidades to total_unidades
+           compute total_importe =
+             total_importe + (precio_venta * numero_unidades)
+           compute total_iva =
+             total_iva
+             + (precio_venta * numero_unidades * tasa_iva / 100)
+           perform mostrar_linea_general
+           perform mostrar_lineas_detalle_general
+       end-read
+       end-perform
+       if total_registros = 0
+           move spaces to ws-estado-fichero
+           move "No hay ventas registradas." to ws-descripcion-estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+       else
+           compute total_con_iva = total_importe + total_iva
+           if destino_informe = 0
+               display p_total_general
+               accept continuar
+           else
+               perform escribir_totales_salida
+               close salida_informe
+               display pantallaMarco
+               display p_informe_grabado
+               accept continuar
+           end-if
+       end-if
+       close ventas_detalle
+       close ventas
+       end-if.
+       exit program.
+
+      *Muestra, por pantalla paginando o en fichero, una linea del
+      *diario con los datos de la venta que se acaba de leer.
+       mostrar_linea_general.
+       if destino_informe = 0
+           display p_linea_general
+           compute l_primera = l_primera + 8
+           compute l_segunda = l_segunda + 8
+           compute l_tercera = l_tercera + 8
+           compute l_cuarta = l_cuarta + 8
+           add 1 to contador_pagina
+           if contador_pagina = max_por_pagina
+               display p_continuar
+               accept continuar
+               move 0 to contador_pagina
+               display PantallaMarco
+               move 10 to l_primera
+               move 11 to l_segunda
+               move 12 to l_tercera
+               move 13 to l_cuarta
+           end-if
+       else
+           string codigo_venta delimited by size
+                  " " delimited by size
+                  fecha delimited by size
+                  " " delimited by size
+                  codigo delimited by size
+                  " " delimited by size
+                  codigo_articulo delimited by size
+                  " " delimited by size
+                  descripcion delimited by size
+                  " " delimited by size
+                  precio_venta delimited by size
+                  " " delimited by size
+                  numero_unidades delimited by size
+             into registro_salida_informe
+           end-string
+           write registro_salida_informe
+       end-if.
+
+      *Recorre las lineas adicionales de articulo de la venta que se
+      *acaba de leer, acumulandolas en el diario y en los totales
+      *generales igual que la primera linea de la venta.
+       mostrar_lineas_detalle_general.
+       move codigo_venta to det_codigo_venta.
+       move low-values to det_numero_linea.
+       move 0 to bucle_detalle.
+       start ventas_detalle
+         key is not less than det_clave_venta
+         invalid key
+           move 1 to bucle_detalle
+       end-start.
+       perform until bucle_detalle = 1
+         read ventas_detalle next
+           at end
+             move 1 to bucle_detalle
+           not at end
+             if det_codigo_venta not = codigo_venta
+                 move 1 to bucle_detalle
+             else
+                 move det_codigo_articulo to codigo_articulo of articulo
+                 move det_descripcion to descripcion of articulo
+                 move det_precio_venta to precio_venta of articulo
+                 move det_numero_unidades to numero_unidades of articulo
+                 move det_tasa_iva to tasa_iva of articulo
+                 add 1 to total_registros
+                 add numero_unidades to total_unidades
+                 compute total_importe =
+                     total_importe + (precio_venta * numero_unidades)
+                 compute total_iva =
+                     total_iva
+                     + (precio_venta * numero_unidades * tasa_iva / 100)
+                 perform mostrar_linea_general
+             end-if
+         end-read
+       end-perform.
+
+      *Graba en el fichero de salida la linea de totales generales.
+       escribir_totales_salida.
+       string "TOTALES " delimited by size
+              total_registros delimited by size
+              " " delimited by size
+              total_unidades delimited by size
+              " " delimited by size
+              total_importe delimited by size
+              " " delimited by size
+              total_iva delimited by size
+              " " delimited by size
+              total_con_iva delimited by size
+         into registro_salida_informe
+       end-string.
+       write registro_salida_informe.
+
+      *Traduce el codigo de estado del fichero a una descripcion.
+       copy "parrafo_estado_fichero.cpy".
