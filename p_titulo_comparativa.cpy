@@ -0,0 +1,8 @@
+      *Cabecera del informe comparativo de ventas por mes.
+       01 p_titulo_comparativa
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 3 col 10 value "Comparativa de ventas por mes".
+           02 line 4 col 10 value "Mes".
+           02 line 4 col 20 value "Anio actual".
+           02 line 4 col 35 value "Anio anterior".
+           02 line 4 col 52 value "Diferencia".
