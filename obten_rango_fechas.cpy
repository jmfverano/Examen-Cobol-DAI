@@ -0,0 +1,7 @@
+      *Pantalla que obtiene el rango de fechas a filtrar en el informe.
+       01 obten_rango_fechas
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 5 col 5 value "Fecha desde (AAAAMMDD): ".
+           02 line 5 col 30 REQUIRED pic 9(8) using fecha_desde.
+           02 line 6 col 5 value "Fecha hasta (AAAAMMDD): ".
+           02 line 6 col 30 REQUIRED pic 9(8) using fecha_hasta.
