@@ -0,0 +1,6 @@
+      *Control del fichero maestro de clientes.
+           select clientes
+               assign to ".\clientes.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is codigo of RCliente.
