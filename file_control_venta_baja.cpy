@@ -0,0 +1,4 @@
+      *Control del fichero historico de ventas dadas de baja.
+           select ventas_baja
+               assign to ".\ventas_baja.dat"
+               organization is sequential.
