@@ -2,15 +2,84 @@
 
        environment division.
        configuration section.
+      *Asocia el estado de la tecla de funcion pulsada en cada ACCEPT.
+       special-names.
+           crt status is ws-crt-status.
        input-output section.
       *Utiliza las librerias del control de ficheros.
        copy "file_control.cpy".
+      *Utiliza el control del fichero maestro de agentes.
+       copy "file_control_agentes.cpy".
+      *Utiliza el control del fichero maestro de articulos.
+       copy "file_control_articulos.cpy".
+      *Utiliza el control del fichero maestro de clientes.
+       copy "file_control_clientes.cpy".
+      *Utiliza el control del fichero de reversion del mismo dia.
+       copy "file_control_reversion.cpy".
+      *Utiliza el control del fichero de recibo bajo demanda (F8).
+       copy "file_control_recibo.cpy".
+      *Utiliza el control del fichero con el ultimo codigo de venta.
+       copy "file_control_contador_venta.cpy".
+      *Utiliza el control del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "file_control_detalle.cpy".
        data division.
        file section.
       *Ulitila las librerias de la estructura de datos.
        copy "estructura_venta.cpy".
+      *Ulitila la estructura del fichero maestro de agentes.
+       copy "estructura_agente.cpy".
+      *Ulitila la estructura del fichero maestro de articulos.
+       copy "estructura_articulo.cpy".
+      *Ulitila la estructura del fichero maestro de clientes.
+       copy "estructura_cliente.cpy".
+      *Utiliza la estructura del fichero de reversion del mismo dia.
+       copy "estructura_reversion.cpy".
+      *Utiliza la estructura del fichero de recibo bajo demanda.
+       copy "estructura_recibo.cpy".
+      *Utiliza la estructura del fichero con el ultimo codigo de venta.
+       copy "estructura_contador_venta.cpy".
+      *Utiliza la estructura del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "estructura_detalle.cpy".
        working-storage section.
        77 continuar pic x.
+       77 ws-crt-status pic 9(4) value 0.
+       77 agente_valido pic 9 value 1.
+       77 cliente_valido pic 9 value 1.
+       77 articulo_valido pic 9 value 1.
+       77 stock_suficiente pic 9 value 1.
+       77 duplicado_encontrado pic 9 value 0.
+      *Tiempo de espera (en milisegundos) tras el que se considera que
+      *la sesion quedo inactiva, igual que en Principal.
+       77 ws-tiempo-espera pic 9(8) value 180000.
+       77 transaccion_activa pic 9 value 1.
+       77 bucle_dup pic 9 value 0.
+       77 dup_codigo_agente pic xx.
+       77 dup_codigo_articulo pic x(4).
+       77 dup_anio pic 9999.
+       77 dup_mes pic 99.
+       77 dup_dia pic 99.
+      *Respaldo de la venta introducida mientras se recorre el fichero
+      *en busca de un posible duplicado.
+       77 venta_respaldo pic x(120) value spaces.
+      *Campos usados para anotar la venta en el fichero de reversion.
+       77 rev_tipo_operacion pic x(12) value "ALTA".
+       77 rev_fecha pic 9(8).
+       77 rev_hora  pic 9(8).
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-descripcion-estado pic x(40) value spaces.
+       77 ws-estado-contador pic xx value spaces.
+       77 contador_siguiente pic 9(4) value 0.
+       77 ws-estado-detalle pic xx value spaces.
+       77 continuar_lineas pic x.
+       77 numero_linea_siguiente pic 9(3) value 2.
+       77 linea_articulo_valido pic 9 value 1.
+       77 linea_stock_suficiente pic 9 value 1.
+       linkage section.
+      *Avisa a Principal de que la sesion caduco mientras se rellenaba
+      *esta pantalla, para que se exija el login de nuevo.
+       01 sesion-expirada-llamada pic 9.
        SCREEN SECTION.
       *Utilizara la pantalla de marcos definida en la librería.
        copy "p_marcos.cpy".
@@ -20,21 +89,326 @@
        copy "p_completa.cpy".
       *Pantalla que indica el error en la operacion.
        copy "p_error_operacion.cpy".
-       procedure division.
+      *Avisa si ya existe una venta similar para el mismo agente,
+      *articulo y fecha.
+       copy "p_aviso_duplicado.cpy".
+      *Pantalla que pide confirmacion antes de grabar la venta.
+       copy "p_confirma_alta.cpy".
+      *Avisa si no queda stock suficiente del articulo solicitado.
+       copy "p_aviso_stock.cpy".
+      *Pregunta si se desea anadir otro articulo a la misma venta.
+       copy "p_otra_linea_venta.cpy".
+      *Pantalla para introducir una linea adicional de articulo.
+       copy "p_linea_articulo.cpy".
+       procedure division using sesion-expirada-llamada.
+       move 0 to sesion-expirada-llamada.
        open i-o ventas.
+       open input agentes.
+       open input clientes.
+       open i-o articulos.
+       open i-o ventas_detalle.
+       perform generar_codigo_venta.
        display pantallaMarco.
        display pantalla_alta.
-       accept pantalla_alta.
-       accept fecha from DATE.
-       write RVenta
-         invalid key 
-           display PantallaMarco
+       accept pantalla_alta
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+      *F8 imprime un recibo provisional con lo que hay en pantalla sin
+      *salir todavia de la pantalla de alta.
+       perform until ws-crt-status not = 1008 or transaccion_activa = 0
+           perform imprimir_recibo_alta
+           display pantallaMarco
+           display pantalla_alta
+           accept pantalla_alta
+             with time-out ws-tiempo-espera
+             on exception
+               move 1 to sesion-expirada-llamada
+               move 0 to transaccion_activa
+           end-accept
+       end-perform.
+       if transaccion_activa = 1
+       accept fecha from DATE YYYYMMDD
+       move codigo of agente_comercial to codigo of RAgente
+       read agentes
+         key is codigo of RAgente
+         invalid key
+           move 0 to agente_valido
+           move spaces to nombre of agente_comercial
+           move spaces to apellidos of agente_comercial
+         not invalid key
+           move nombre of RAgente to nombre of agente_comercial
+           move apellidos of RAgente to apellidos of agente_comercial
+       end-read
+       move codigo_cliente to codigo of RCliente
+       read clientes
+         key is codigo of RCliente
+         invalid key
+           move 0 to cliente_valido
+           move spaces to nombre_cliente
+           move spaces to apellidos_cliente
+         not invalid key
+           move 1 to cliente_valido
+           move nombre of RCliente to nombre_cliente
+           move apellidos of RCliente to apellidos_cliente
+       end-read
+       move codigo_articulo of articulo
+         to codigo_articulo of RArticulo
+       read articulos
+         key is codigo_articulo of RArticulo
+         invalid key
+           move 0 to articulo_valido
+           move spaces to descripcion of articulo
+           move 0 to precio_venta of articulo
+           move 0 to tasa_iva of articulo
+         not invalid key
+           move descripcion of RArticulo to descripcion of articulo
+           move precio_venta of RArticulo to precio_venta of articulo
+           move tasa_iva of RArticulo to tasa_iva of articulo
+           move 1 to stock_suficiente
+           if numero_unidades of articulo > stock_actual of RArticulo
+               move 0 to stock_suficiente
+           end-if
+       end-read
+       display PantallaMarco
+       display pantalla_alta
+       if agente_valido = 0 or cliente_valido = 0
+          or articulo_valido = 0
+           move spaces to ws-estado-fichero
+           move "Agente, cliente o articulo no valido."
+             to ws-descripcion-estado
            display pantalla_opera_error
            accept continuar
+       else
+           if stock_suficiente = 0
+               display p_aviso_stock
+               accept continuar
+           else
+               perform buscar_venta_duplicada
+               if duplicado_encontrado = 1
+                   display p_aviso_duplicado
+               end-if
+               display p_confirma_alta
+               accept p_confirma_alta
+               if continuar = 'S'
+                   write RVenta
+                     invalid key
+                       perform obtener_descripcion_estado
+                       display PantallaMarco
+                       display pantalla_opera_error
+                       accept continuar
+                     not invalid key
+                       perform grabar_reversion
+                       perform descontar_stock_articulo
+                       perform guardar_contador_venta
+                       move 2 to numero_linea_siguiente
+                       perform anadir_lineas_venta
+                       display PantallaMarco
+                       display pantalla_completa
+                       accept continuar
+                   end-write
+               end-if
+           end-if
+       end-if
+       end-if.
+       close ventas.
+       close agentes.
+       close clientes.
+       close articulos.
+       close ventas_detalle.
+       exit program.
+
+      *Pregunta repetidamente si se desea anadir otro articulo a la
+      *venta que se acaba de grabar, y graba cada linea adicional en
+      *el fichero de detalle con el siguiente numero de linea.
+       anadir_lineas_venta.
+       move 'S' to continuar_lineas.
+       perform until continuar_lineas not = 'S'
+           display PantallaMarco
+           display p_otra_linea_venta
+           accept p_otra_linea_venta
+           if continuar_lineas = 'S'
+               perform capturar_linea_articulo
+           end-if
+       end-perform.
+
+      *Captura una linea adicional de articulo, la valida contra el
+      *fichero maestro de articulos y comprueba stock antes de
+      *grabarla en el fichero de detalle.
+       capturar_linea_articulo.
+       move spaces to descripcion of articulo.
+       move 0 to precio_venta of articulo.
+       move 0 to tasa_iva of articulo.
+       move 0 to numero_unidades.
+       display PantallaMarco.
+       display p_linea_articulo.
+       accept p_linea_articulo.
+       move codigo_articulo of articulo
+         to codigo_articulo of RArticulo.
+       read articulos
+         key is codigo_articulo of RArticulo
+         invalid key
+           move 0 to linea_articulo_valido
          not invalid key
+           move 1 to linea_articulo_valido
+           move descripcion of RArticulo to descripcion of articulo
+           move precio_venta of RArticulo to precio_venta of articulo
+           move tasa_iva of RArticulo to tasa_iva of articulo
+           move 1 to linea_stock_suficiente
+           if numero_unidades of articulo > stock_actual of RArticulo
+               move 0 to linea_stock_suficiente
+           end-if
+       end-read.
+       if linea_articulo_valido = 0
+           move spaces to ws-estado-fichero
+           move "Articulo no valido." to ws-descripcion-estado
            display PantallaMarco
-           display pantalla_completa
+           display pantalla_opera_error
            accept continuar
-       end-write.
-       close ventas.
-       exit program.
+       else
+           if linea_stock_suficiente = 0
+               display p_aviso_stock
+               accept continuar
+           else
+               move codigo_venta to det_codigo_venta
+               move numero_linea_siguiente to det_numero_linea
+               move codigo_articulo of articulo
+                 to det_codigo_articulo
+               move descripcion of articulo to det_descripcion
+               move precio_venta of articulo to det_precio_venta
+               move numero_unidades of articulo
+                 to det_numero_unidades
+               move tasa_iva of articulo to det_tasa_iva
+               write RVentaDetalle
+                 invalid key
+                   perform obtener_descripcion_estado
+                   display PantallaMarco
+                   display pantalla_opera_error
+                   accept continuar
+                 not invalid key
+                   compute stock_actual of RArticulo =
+                       stock_actual of RArticulo
+                       - numero_unidades of articulo
+                   rewrite RArticulo
+                     invalid key
+                       perform obtener_descripcion_estado
+                   end-rewrite
+                   add 1 to numero_linea_siguiente
+               end-write
+           end-if
+       end-if.
+
+      *Busca en todo el fichero una venta del mismo agente y articulo
+      *en la misma fecha, para avisar de un posible alta duplicada.
+       buscar_venta_duplicada.
+       move RVenta to venta_respaldo.
+       move codigo of agente_comercial to dup_codigo_agente.
+       move codigo_articulo of articulo to dup_codigo_articulo.
+       move anio to dup_anio.
+       move mes to dup_mes.
+       move dia to dup_dia.
+       move 0 to duplicado_encontrado.
+       move 0 to bucle_dup.
+       move low-values to codigo_venta.
+       start ventas
+         key is not less than codigo_venta
+         invalid key
+           move 1 to bucle_dup
+       end-start.
+       perform until bucle_dup = 1
+         read ventas next
+           at end
+             move 1 to bucle_dup
+           not at end
+             if codigo of agente_comercial = dup_codigo_agente
+                and codigo_articulo of articulo = dup_codigo_articulo
+                and anio = dup_anio and mes = dup_mes
+                and dia = dup_dia
+               move 1 to duplicado_encontrado
+               move 1 to bucle_dup
+             end-if
+         end-read
+       end-perform.
+       move venta_respaldo to RVenta.
+
+      *Traduce el codigo de estado del fichero a una descripcion.
+       copy "parrafo_estado_fichero.cpy".
+
+      *Calcula el siguiente codigo de venta a partir del ultimo
+      *grabado en el fichero contador, y lo deja listo en
+      *codigo_venta para mostrarlo de solo lectura en pantalla_alta.
+       generar_codigo_venta.
+       move 0 to contador_siguiente.
+       open input contador_venta.
+       if ws-estado-contador = "00"
+           read contador_venta
+             at end
+               continue
+             not at end
+               move registro_contador_venta to contador_siguiente
+           end-read
+       end-if.
+       close contador_venta.
+       add 1 to contador_siguiente.
+       move contador_siguiente to codigo_venta.
+
+      *Graba en el fichero contador el codigo de venta que se acaba
+      *de utilizar, para que la siguiente alta continue la secuencia.
+       guardar_contador_venta.
+       move contador_siguiente to registro_contador_venta.
+       open output contador_venta.
+       write registro_contador_venta.
+       close contador_venta.
+
+      *Descuenta del fichero maestro de articulos las unidades que se
+      *acaban de vender.
+       descontar_stock_articulo.
+       compute stock_actual of RArticulo =
+           stock_actual of RArticulo - numero_unidades of articulo.
+       rewrite RArticulo
+         invalid key
+           perform obtener_descripcion_estado
+       end-rewrite.
+
+      *Anade la venta al fichero de reversion del mismo dia.
+       copy "parrafo_grabar_reversion.cpy".
+
+      *Imprime en el fichero de recibo los datos que hay en pantalla
+      *en ese momento, sin necesidad de confirmar antes la venta.
+       imprimir_recibo_alta.
+       open extend recibo.
+       move "---- Recibo de venta (borrador) ----" to registro_recibo.
+       write registro_recibo.
+       string "Codigo venta: " delimited by size
+              codigo_venta delimited by size
+         into registro_recibo
+       end-string.
+       write registro_recibo.
+       string "Agente: " delimited by size
+              codigo of agente_comercial delimited by size
+              " " delimited by size
+              nombre of agente_comercial delimited by size
+              " " delimited by size
+              apellidos of agente_comercial delimited by size
+         into registro_recibo
+       end-string.
+       write registro_recibo.
+       string "Articulo: " delimited by size
+              codigo_articulo of articulo delimited by size
+              " " delimited by size
+              descripcion of articulo delimited by size
+         into registro_recibo
+       end-string.
+       write registro_recibo.
+       string "Precio: " delimited by size
+              precio_venta of articulo delimited by size
+              " Unidades: " delimited by size
+              numero_unidades of articulo delimited by size
+         into registro_recibo
+       end-string.
+       write registro_recibo.
+       move "-------------------------------------" to registro_recibo.
+       write registro_recibo.
+       close recibo.
