@@ -0,0 +1,17 @@
+      *Estructura del fichero de lineas adicionales de articulo por
+      *venta. codigo_venta identifica la venta de RVenta a la que
+      *pertenece la linea; det_numero_linea empieza en 2 porque la
+      *primera linea de cada venta es la que ya lleva RVenta.
+       fd ventas_detalle
+         value of file-id is ".\ventas_detalle.dat"
+         data record is RVentaDetalle.
+       01 RVentaDetalle.
+          02 det_clave_venta.
+             03 det_codigo_venta pic x(4).
+             03 det_numero_linea pic 9(3).
+          02 det_articulo.
+             03 det_codigo_articulo pic x(4).
+             03 det_descripcion     pic x(20).
+             03 det_precio_venta    pic 9(7)v99.
+             03 det_numero_unidades pic 9(5).
+             03 det_tasa_iva        pic 99v99.
