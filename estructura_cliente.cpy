@@ -0,0 +1,12 @@
+      *Estructura del fichero maestro de clientes.
+       fd clientes
+         value of file-id is ".\clientes.dat"
+         data record is RCliente.
+       01 RCliente.
+          02 codigo      pic x(4).
+          02 nombre      pic x(15).
+          02 apellidos   pic x(15).
+          02 telefono    pic x(12).
+          02 estado      pic x.
+             88 cliente_activo   value "A".
+             88 cliente_inactivo value "I".
