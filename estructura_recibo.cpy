@@ -0,0 +1,5 @@
+      *Estructura del fichero de recibo/impresion bajo demanda. Una
+      *linea de texto por cada linea del recibo impreso con F8.
+       fd recibo
+         value of file-id is ".\recibo.txt".
+       01 registro_recibo pic x(100).
