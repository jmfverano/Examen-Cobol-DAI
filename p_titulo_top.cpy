@@ -0,0 +1,7 @@
+      *Cabecera del informe de articulos mas vendidos.
+       01 p_titulo_top
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 1 col 5 value "Top articulos mas vendidos".
+           02 line 1 col 35 pic x(20) using wk_criterio.
+           02 line 2 col 5 value "Puesto  Codigo  Descripcion".
+           02 line 3 col 40 value "Unidades  Importe".
