@@ -0,0 +1,6 @@
+      *Control del fichero de totales de control de la reconciliacion
+      *de ventas, usado para comparar cada ejecucion con la anterior.
+       select control_totales
+           assign to ".\control_totales.dat"
+           organization is line sequential
+           file status is ws-estado-control.
