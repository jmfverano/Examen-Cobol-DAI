@@ -0,0 +1,5 @@
+      *Pantalla que obtendra el codigo de articulo a buscar.
+       01 obten_codigo_articulo
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 4 col 5 value "Codigo de articulo: ".
+           02 line 4 col 26 REQUIRED pic x(4) using codigo_articulo.
