@@ -0,0 +1,46 @@
+       program-id. respaldo_ventas as "respaldo_ventas".
+
+       environment division.
+       configuration section.
+       data division.
+       working-storage section.
+      *Nombre del fichero maestro de ventas a respaldar.
+       77 fichero_origen  pic x(30) value ".\microelectronica.dat".
+      *El respaldo se guarda en un fichero por dia de la semana, de
+      *forma que cada noche se sobreescribe el respaldo de hace una
+      *semana y siempre quedan disponibles las ultimas 7 copias.
+       77 fichero_destino pic x(30).
+       77 dia_semana      pic 9.
+       77 resultado_copia pic 9(8) comp-5 value 0.
+      *Fichero de reversion del mismo dia, que se reinicia una vez
+      *hecho el respaldo nocturno, porque sus antecedentes ya quedan
+      *cubiertos por la copia que se acaba de generar.
+       77 fichero_reversion pic x(30)
+          value ".\reversion_diaria.dat".
+       77 resultado_borrado pic 9(8) comp-5 value 0.
+
+       procedure division.
+      *Copia microelectronica.dat a un fichero de respaldo rotativo
+      *identificado por el dia de la semana, para poder lanzarse cada
+      *noche desde un proceso por lotes sin intervencion del operador.
+       accept dia_semana from day-of-week.
+       string ".\microelectronica_bak" delimited by size
+              dia_semana delimited by size
+              ".dat" delimited by size
+         into fichero_destino
+       end-string.
+       call "CBL_COPY_FILE" using fichero_origen fichero_destino
+         returning resultado_copia
+       end-call.
+       if resultado_copia = 0
+           display "Respaldo completado en " fichero_destino
+       else
+           display "No se pudo generar el respaldo (codigo "
+               resultado_copia ")."
+       end-if.
+      *Una vez cubierta la noche por el respaldo, el fichero de
+      *reversion del dia que acaba vuelve a empezar vacio.
+       call "CBL_DELETE_FILE" using fichero_reversion
+         returning resultado_borrado
+       end-call.
+       exit program.
