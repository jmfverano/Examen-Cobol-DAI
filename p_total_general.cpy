@@ -0,0 +1,17 @@
+      *Muestra los totales generales del diario de ventas.
+       01 p_total_general
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 20 col 1 value "----------------------------------".
+           02 line 21 col 5 value "Total de ventas: ".
+           02 line 21 col 32 pic zzzzzz9 using total_registros.
+           02 line 22 col 5 value "Total unidades vendidas: ".
+           02 line 22 col 32 pic zzzzzz9 using total_unidades.
+           02 line 23 col 5 value "Total importe vendido: ".
+           02 line 23 col 32
+              pic zzzzzzzzzzzz9.99 using total_importe.
+           02 line 24 col 5 value "Total IVA repercutido: ".
+           02 line 24 col 32
+              pic zzzzzzzzzzzz9.99 using total_iva.
+           02 line 25 col 5 value "Total con IVA: ".
+           02 line 25 col 32
+              pic zzzzzzzzzzzz9.99 using total_con_iva.
