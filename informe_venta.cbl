@@ -1,70 +1,452 @@
-       program-id. informe_venta as "informe_venta".
-       environment division.
-       configuration section.
-       input-output section.
-      *Utiliza las librerias del control de ficheros.
-       copy "file_control.cpy".
-       data division.
-       file section.
-      *Ulitila las librerias de la estructura de datos.
-       copy "estructura_venta.cpy".
-       working-storage section.
-       77 continuar        pic x.
-       77 aux_agente       pic xx.
-       77 bool             pic 9.
-       77 l_primera        pic 99.
-       77 l_segunda        pic 99.
-       77 l_tercera        pic 99.
-       77 l_cuarta         pic 99.
-       77 bucle            pic 9.
-       SCREEN SECTION.
-      *Utilizara la pantalla de marcos definida en la librería.
-       copy "p_marcos.cpy".
-      *Utilizara la pantalla de alta.
-       copy "p_alta.cpy".
-      *Pantalla que indica que la operación se completo bien.
-       copy "p_completa.cpy".
-      *Pantalla que indica el error en la operacion.
-       copy "p_error_operacion.cpy".
-      *Pantalla que obtendra el codigo de agente.
-       copy "obten_codigo_agente.cpy".
-      *Muestra al final de la pantalla un linea indicando que continue.
-       copy "p_continuar.cpy".
-      *Esta pantalla muestra los datos del agente.
-       copy "p_dato_agente.cpy".
-      *Esta pantalla muesta los datos de la venta del agente.
-       copy "datos_informe.cpy".
-       
-       procedure division.
-       display pantallaMarco.
-       display obten_codigo_agente.
-       accept obten_codigo_agente.
-       open i-o ventas.
-       move 0 to bool.
-       move 0 to bucle.
-       move 10 to l_primera.
-       move 11 to l_segunda.
-       move 12 to l_tercera.
-       move 13 to l_cuarta.
-       perform until bucle = 1
-       read ventas next
-          at end
-           move 1 to bucle
-         not at end 
-      *    Ahora realiza la busque en todos datos.  
-           if aux_agente = codigo then
-             if bool = 0 then
-               display PantallaMarco
-               display p_dato_agente
-             end-if
-             display p_informe_venta
-             compute l_primera = l_primera + 8
-             compute l_segunda = l_segunda + 8
-             compute l_tercera = l_tercera + 8
-             compute l_cuarta = l_cuarta + 8
-           end-if
-       end-read
-       end-perform.
-       accept continuar.
-       close ventas.
-       exit program.
+       program-id. informe_venta as "informe_venta".
+       environment division.
+       configuration section.
+      *Asocia el estado de la tecla de funcion pulsada en cada ACCEPT.
+       special-names.
+           crt status is ws-crt-status.
+       input-output section.
+      *Utiliza las librerias del control de ficheros.
+       copy "file_control.cpy".
+      *Utiliza el control del fichero de recibo bajo demanda (F8).
+       copy "file_control_recibo.cpy".
+      *Utiliza el fichero de trabajo para ordenar el informe.
+       copy "file_control_orden_informe.cpy".
+      *Utiliza el control del fichero de salida de informes.
+       copy "file_control_salida_informe.cpy".
+      *Utiliza el control del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "file_control_detalle.cpy".
+       data division.
+       file section.
+      *Ulitila las librerias de la estructura de datos.
+       copy "estructura_venta.cpy".
+      *Utiliza la estructura del fichero de recibo bajo demanda.
+       copy "estructura_recibo.cpy".
+      *Utiliza la estructura del fichero de trabajo de ordenacion.
+       copy "estructura_orden_informe.cpy".
+      *Utiliza la estructura del fichero de salida de informes.
+       copy "estructura_salida_informe.cpy".
+      *Utiliza la estructura del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "estructura_detalle.cpy".
+       working-storage section.
+       77 continuar        pic x.
+       77 ws-crt-status    pic 9(4) value 0.
+       77 aux_agente       pic xx.
+       77 bool             pic 9.
+       77 l_primera        pic 99.
+       77 l_segunda        pic 99.
+       77 l_tercera        pic 99.
+       77 l_cuarta         pic 99.
+       77 bucle            pic 9.
+       77 contador_pagina  pic 9 value 0.
+       77 max_por_pagina   pic 9 value 2.
+       77 hubo_venta       pic 9 value 0.
+       77 total_unidades   pic 9(7) value 0.
+       77 total_importe    pic 9(13)v99 value 0.
+       77 total_iva        pic 9(13)v99 value 0.
+       77 total_con_iva    pic 9(13)v99 value 0.
+       77 fecha_desde      pic 9(8) value 0.
+       77 fecha_hasta      pic 9(8) value 99999999.
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-descripcion-estado pic x(40) value spaces.
+       77 orden_informe    pic 9 value 0.
+       77 ws-estado-salida pic xx value spaces.
+       77 destino_informe  pic 9 value 0.
+      *Tiempo de espera (en milisegundos) tras el que se considera que
+      *la sesion quedo inactiva, igual que en Principal.
+       77 ws-tiempo-espera pic 9(8) value 180000.
+       77 transaccion_activa pic 9 value 1.
+       77 ws-estado-detalle pic xx value spaces.
+       77 bucle_detalle    pic 9.
+       linkage section.
+      *Avisa a Principal de que la sesion caduco mientras se rellenaba
+      *esta pantalla, para que se exija el login de nuevo.
+       01 sesion-expirada-llamada pic 9.
+       SCREEN SECTION.
+      *Utilizara la pantalla de marcos definida en la librería.
+       copy "p_marcos.cpy".
+      *Utilizara la pantalla de alta.
+       copy "p_alta.cpy".
+      *Pantalla que indica que la operación se completo bien.
+       copy "p_completa.cpy".
+      *Pantalla que indica el error en la operacion.
+       copy "p_error_operacion.cpy".
+      *Pantalla que obtendra el codigo de agente.
+       copy "obten_codigo_agente.cpy".
+      *Pantalla que obtiene el rango de fechas a filtrar.
+       copy "obten_rango_fechas.cpy".
+      *Pantalla que obtiene el orden de presentacion del informe.
+       copy "obten_orden_informe.cpy".
+      *Muestra al final de la pantalla un linea indicando que continue.
+       copy "p_continuar.cpy".
+      *Esta pantalla muestra los datos del agente.
+       copy "p_dato_agente.cpy".
+      *Esta pantalla muesta los datos de la venta del agente.
+       copy "datos_informe.cpy".
+      *Muestra el subtotal de unidades e importe del agente.
+       copy "p_subtotal_agente.cpy".
+      *Pregunta el destino del informe (pantalla o fichero).
+       copy "obten_destino_informe.cpy".
+      *Avisa de que el informe quedo grabado en fichero.
+       copy "p_informe_grabado.cpy".
+
+       procedure division using sesion-expirada-llamada.
+       move 0 to sesion-expirada-llamada.
+       display pantallaMarco.
+       display obten_codigo_agente.
+       accept obten_codigo_agente
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+      *Guarda el codigo tecleado antes de que el primer READ de
+      *ventas sobreescriba el campo codigo con el de cada registro.
+       move codigo to aux_agente
+       display obten_rango_fechas
+       accept obten_rango_fechas
+       display obten_orden_informe
+       accept obten_orden_informe
+       display obten_destino_informe
+       accept obten_destino_informe
+       open i-o ventas
+       if ws-estado-fichero not = "00"
+           perform obtener_descripcion_estado
+           display pantallaMarco
+           display pantalla_opera_error
+           accept continuar
+           exit program
+       end-if
+       if destino_informe = 1
+           open output salida_informe
+           if ws-estado-salida not = "00"
+               move ws-estado-salida to ws-estado-fichero
+               perform obtener_descripcion_estado
+               display pantallaMarco
+               display pantalla_opera_error
+               accept continuar
+               close ventas
+               exit program
+           end-if
+       end-if
+       open input ventas_detalle
+       move 0 to bool
+       move 0 to bucle
+       move 10 to l_primera
+       move 11 to l_segunda
+       move 12 to l_tercera
+       move 13 to l_cuarta
+       if orden_informe = 0
+           perform until bucle = 1
+           read ventas next
+              at end
+               move 1 to bucle
+             not at end
+      *    Ahora realiza la busque en todos datos.
+               if aux_agente = codigo
+                  and fecha not < fecha_desde
+                  and fecha not > fecha_hasta
+               then
+                 perform mostrar_linea_informe
+                 perform mostrar_lineas_detalle_informe
+               end-if
+           end-read
+           end-perform
+       else
+      *    Cuando se pide orden por fecha o por importe se acumulan
+      *    las ventas del agente en el fichero de trabajo y se
+      *    presentan despues ya ordenadas.
+           evaluate orden_informe
+             when 1
+               sort ordenacion_informe
+                 on ascending key orden_fecha
+                 input procedure is seleccionar_ventas_informe
+                 output procedure is presentar_ventas_ordenadas
+             when 2
+               sort ordenacion_informe
+                 on descending key orden_fecha
+                 input procedure is seleccionar_ventas_informe
+                 output procedure is presentar_ventas_ordenadas
+             when other
+               sort ordenacion_informe
+                 on descending key orden_importe
+                 input procedure is seleccionar_ventas_informe
+                 output procedure is presentar_ventas_ordenadas
+           end-evaluate
+       end-if
+       if hubo_venta = 1
+           compute total_con_iva = total_importe + total_iva
+           if destino_informe = 0
+               display p_subtotal_agente
+           else
+               perform escribir_subtotal_salida
+           end-if
+       end-if
+       if destino_informe = 0
+           accept continuar
+      *    F8 imprime un recibo con el informe que hay en pantalla.
+           perform until ws-crt-status not = 1008
+               perform imprimir_recibo_informe
+               accept continuar
+           end-perform
+       else
+           close salida_informe
+           display pantallaMarco
+           display p_informe_grabado
+           accept continuar
+       end-if
+       close ventas_detalle
+       close ventas
+       end-if.
+       exit program.
+
+      *Traduce el codigo de estado del fichero a una descripcion.
+       copy "parrafo_estado_fichero.cpy".
+
+      *Graba en el fichero de salida la linea de subtotales del
+      *agente.
+       escribir_subtotal_salida.
+       string "SUBTOTAL " delimited by size
+              aux_agente delimited by size
+              " " delimited by size
+              total_unidades delimited by size
+              " " delimited by size
+              total_importe delimited by size
+              " " delimited by size
+              total_iva delimited by size
+              " " delimited by size
+              total_con_iva delimited by size
+         into registro_salida_informe
+       end-string.
+       write registro_salida_informe.
+
+      *Muestra por pantalla una linea de venta del informe, llevando
+      *la cuenta de los totales acumulados y la paginacion.
+       mostrar_linea_informe.
+       move 1 to hubo_venta.
+       add numero_unidades to total_unidades.
+       compute total_importe =
+           total_importe + (precio_venta * numero_unidades).
+       compute total_iva =
+           total_iva
+           + (precio_venta * numero_unidades * tasa_iva / 100).
+       if destino_informe = 0
+           if bool = 0
+               display PantallaMarco
+               display p_dato_agente
+               move 1 to bool
+           end-if
+           display p_informe_venta
+           compute l_primera = l_primera + 8
+           compute l_segunda = l_segunda + 8
+           compute l_tercera = l_tercera + 8
+           compute l_cuarta = l_cuarta + 8
+           add 1 to contador_pagina
+           if contador_pagina = max_por_pagina
+               display p_continuar
+               accept continuar
+               move 0 to contador_pagina
+               move 0 to bool
+               move 10 to l_primera
+               move 11 to l_segunda
+               move 12 to l_tercera
+               move 13 to l_cuarta
+           end-if
+       else
+           string codigo_venta delimited by size
+                  " " delimited by size
+                  fecha delimited by size
+                  " " delimited by size
+                  codigo of agente_comercial delimited by size
+                  " " delimited by size
+                  nombre of agente_comercial delimited by size
+                  " " delimited by size
+                  apellidos of agente_comercial delimited by size
+                  " " delimited by size
+                  codigo_articulo of articulo delimited by size
+                  " " delimited by size
+                  descripcion of articulo delimited by size
+                  " " delimited by size
+                  precio_venta of articulo delimited by size
+                  " " delimited by size
+                  numero_unidades of articulo delimited by size
+             into registro_salida_informe
+           end-string
+           write registro_salida_informe
+       end-if.
+
+      *Recorre las lineas adicionales de articulo de la venta que se
+      *acaba de mostrar y las presenta igual que la primera linea,
+      *reutilizando el grupo articulo del registro de ventas.
+       mostrar_lineas_detalle_informe.
+       move codigo_venta to det_codigo_venta.
+       move low-values to det_numero_linea.
+       move 0 to bucle_detalle.
+       start ventas_detalle
+         key is not less than det_clave_venta
+         invalid key
+           move 1 to bucle_detalle
+       end-start.
+       perform until bucle_detalle = 1
+         read ventas_detalle next
+           at end
+             move 1 to bucle_detalle
+           not at end
+             if det_codigo_venta not = codigo_venta
+                 move 1 to bucle_detalle
+             else
+                 move det_codigo_articulo to codigo_articulo of articulo
+                 move det_descripcion to descripcion of articulo
+                 move det_precio_venta to precio_venta of articulo
+                 move det_numero_unidades to numero_unidades of articulo
+                 move det_tasa_iva to tasa_iva of articulo
+                 perform mostrar_linea_informe
+             end-if
+         end-read
+       end-perform.
+
+      *Procedimiento de entrada del SORT: recorre el fichero de
+      *ventas, filtra por agente y rango de fechas, y envia al
+      *fichero de trabajo las ventas que hay que ordenar.
+       seleccionar_ventas_informe.
+       move 0 to bucle.
+       perform until bucle = 1
+       read ventas next
+          at end
+           move 1 to bucle
+         not at end
+           if aux_agente = codigo
+              and fecha not < fecha_desde
+              and fecha not > fecha_hasta
+           then
+             move codigo_venta to orden_codigo_venta
+             move fecha to orden_fecha
+             move anio to orden_anio
+             move mes to orden_mes
+             move dia to orden_dia
+             move codigo of agente_comercial to orden_agente_codigo
+             move nombre of agente_comercial to orden_agente_nombre
+             move apellidos of agente_comercial
+               to orden_agente_apellidos
+             move codigo_articulo of articulo to orden_articulo_codigo
+             move descripcion of articulo to orden_articulo_desc
+             move precio_venta of articulo to orden_precio_venta
+             move numero_unidades of articulo
+               to orden_numero_unidades
+             move tasa_iva of articulo to orden_tasa_iva
+             compute orden_importe =
+                 precio_venta of articulo * numero_unidades of articulo
+             release registro_orden_informe
+             perform seleccionar_lineas_detalle_informe
+           end-if
+       end-read
+       end-perform.
+
+      *Recorre las lineas adicionales de articulo de la venta que se
+      *acaba de enviar al fichero de trabajo y las envia tambien,
+      *reutilizando el grupo articulo del registro de ventas.
+       seleccionar_lineas_detalle_informe.
+       move codigo_venta to det_codigo_venta.
+       move low-values to det_numero_linea.
+       move 0 to bucle_detalle.
+       start ventas_detalle
+         key is not less than det_clave_venta
+         invalid key
+           move 1 to bucle_detalle
+       end-start.
+       perform until bucle_detalle = 1
+         read ventas_detalle next
+           at end
+             move 1 to bucle_detalle
+           not at end
+             if det_codigo_venta not = codigo_venta
+                 move 1 to bucle_detalle
+             else
+                 move codigo_venta to orden_codigo_venta
+                 move fecha to orden_fecha
+                 move anio to orden_anio
+                 move mes to orden_mes
+                 move dia to orden_dia
+                 move codigo of agente_comercial to orden_agente_codigo
+                 move nombre of agente_comercial to orden_agente_nombre
+                 move apellidos of agente_comercial
+                   to orden_agente_apellidos
+                 move det_codigo_articulo to orden_articulo_codigo
+                 move det_descripcion to orden_articulo_desc
+                 move det_precio_venta to orden_precio_venta
+                 move det_numero_unidades to orden_numero_unidades
+                 move det_tasa_iva to orden_tasa_iva
+                 compute orden_importe =
+                     det_precio_venta * det_numero_unidades
+                 release registro_orden_informe
+             end-if
+         end-read
+       end-perform.
+
+      *Procedimiento de salida del SORT: recupera las ventas ya
+      *ordenadas y las presenta con la misma pantalla e igual
+      *paginacion que el recorrido sin ordenar.
+       presentar_ventas_ordenadas.
+       move 0 to bucle.
+       perform until bucle = 1
+           return ordenacion_informe
+             at end
+               move 1 to bucle
+             not at end
+               move orden_codigo_venta to codigo_venta
+               move orden_fecha to fecha
+               move orden_agente_codigo to codigo of agente_comercial
+               move orden_agente_nombre to nombre of agente_comercial
+               move orden_agente_apellidos
+                 to apellidos of agente_comercial
+               move orden_articulo_codigo
+                 to codigo_articulo of articulo
+               move orden_articulo_desc to descripcion of articulo
+               move orden_precio_venta to precio_venta of articulo
+               move orden_numero_unidades
+                 to numero_unidades of articulo
+               move orden_tasa_iva to tasa_iva of articulo
+               perform mostrar_linea_informe
+           end-return
+       end-perform.
+
+      *Imprime en el fichero de recibo los datos del informe que hay
+      *en pantalla en ese momento.
+       imprimir_recibo_informe.
+       open extend recibo.
+       move "---- Recibo de informe de ventas ----" to registro_recibo.
+       write registro_recibo.
+       string "Agente: " delimited by size
+              codigo of agente_comercial delimited by size
+              " " delimited by size
+              nombre of agente_comercial delimited by size
+              " " delimited by size
+              apellidos of agente_comercial delimited by size
+         into registro_recibo
+       end-string.
+       write registro_recibo.
+       string "Total unidades vendidas: " delimited by size
+              total_unidades delimited by size
+         into registro_recibo
+       end-string.
+       write registro_recibo.
+       string "Total importe vendido: " delimited by size
+              total_importe delimited by size
+         into registro_recibo
+       end-string.
+       write registro_recibo.
+       string "Total IVA repercutido: " delimited by size
+              total_iva delimited by size
+         into registro_recibo
+       end-string.
+       write registro_recibo.
+       string "Total con IVA: " delimited by size
+              total_con_iva delimited by size
+         into registro_recibo
+       end-string.
+       write registro_recibo.
+       move "-------------------------------------" to registro_recibo.
+       write registro_recibo.
+       close recibo.
