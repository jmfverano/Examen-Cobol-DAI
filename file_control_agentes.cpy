@@ -0,0 +1,6 @@
+      *Control del fichero maestro de agentes comerciales.
+           select agentes
+               assign to ".\agentes.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is codigo of RAgente.
