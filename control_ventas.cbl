@@ -0,0 +1,141 @@
+       program-id. control_ventas as "control_ventas".
+
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza las librerias del control de ficheros.
+       copy "file_control.cpy".
+      *Utiliza el control del fichero de totales de control.
+       copy "file_control_totales.cpy".
+      *Utiliza el control del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "file_control_detalle.cpy".
+       data division.
+       file section.
+      *Ulitila las librerias de la estructura de datos.
+       copy "estructura_venta.cpy".
+      *Utiliza la estructura del fichero de totales de control.
+       copy "estructura_totales.cpy".
+      *Utiliza la estructura del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "estructura_detalle.cpy".
+       working-storage section.
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-estado-control pic xx value spaces.
+       77 ws-estado-detalle pic xx value spaces.
+       77 bucle_detalle    pic 9.
+       77 fin_ventas       pic 9 value 0.
+       77 total_registros  pic 9(7) value 0.
+       77 total_importe    pic 9(13)v99 value 0.
+      *Totales de la ejecucion anterior, leidos para comparar.
+       77 anterior_registros pic 9(7) value 0.
+       77 anterior_importe   pic 9(13)v99 value 0.
+       77 hay_ejecucion_anterior pic 9 value 0.
+
+       procedure division.
+      *Recorre el fichero de ventas completo y calcula el numero de
+      *registros y el importe total, para poder detectar una perdida
+      *o corrupcion de datos entre una ejecucion y la siguiente.
+       open input ventas.
+       if ws-estado-fichero not = "00"
+           display "ERROR: no se pudo abrir el fichero de ventas. "
+               "Estado: " ws-estado-fichero
+           exit program
+       end-if.
+       open input ventas_detalle.
+       perform leer_siguiente_venta.
+       perform acumular_venta until fin_ventas = 1.
+       close ventas.
+       close ventas_detalle.
+       display "Control de ventas:".
+       display "  Registros leidos : " total_registros.
+       display "  Importe total    : " total_importe.
+       perform leer_totales_anteriores.
+       if hay_ejecucion_anterior = 1
+           display "Ejecucion anterior:"
+           display "  Registros leidos : " anterior_registros
+           display "  Importe total    : " anterior_importe
+           if total_registros < anterior_registros
+               display "AVISO: el numero de registros ha disminuido."
+           end-if
+           if total_importe < anterior_importe
+               display "AVISO: el importe total ha disminuido."
+           end-if
+       else
+           display "No hay una ejecucion anterior con la que comparar."
+       end-if.
+       perform grabar_totales_actuales.
+       exit program.
+
+      *Lee la siguiente venta del fichero maestro.
+       leer_siguiente_venta.
+       read ventas next
+         at end
+           move 1 to fin_ventas
+       end-read.
+
+      *Suma la venta leida a los totales de control, junto con sus
+      *lineas adicionales de articulo.
+       acumular_venta.
+       add 1 to total_registros.
+       compute total_importe =
+           total_importe + (precio_venta of articulo
+                             * numero_unidades of articulo).
+       perform acumular_lineas_detalle.
+       perform leer_siguiente_venta.
+
+      *Recorre las lineas adicionales de articulo de la venta actual y
+      *las suma a los totales de control.
+       acumular_lineas_detalle.
+       move codigo_venta to det_codigo_venta.
+       move low-values to det_numero_linea.
+       move 0 to bucle_detalle.
+       start ventas_detalle
+         key is not less than det_clave_venta
+         invalid key
+           move 1 to bucle_detalle
+       end-start.
+       perform until bucle_detalle = 1
+         read ventas_detalle next
+           at end
+             move 1 to bucle_detalle
+           not at end
+             if det_codigo_venta not = codigo_venta
+                 move 1 to bucle_detalle
+             else
+                 add 1 to total_registros
+                 compute total_importe =
+                     total_importe +
+                         (det_precio_venta * det_numero_unidades)
+             end-if
+         end-read
+       end-perform.
+
+      *Recupera los totales grabados en la ejecucion anterior, si
+      *existen.
+       leer_totales_anteriores.
+       move 0 to hay_ejecucion_anterior.
+       open input control_totales.
+       if ws-estado-control = "00"
+           read control_totales
+             at end
+               continue
+             not at end
+               unstring registro_totales delimited by ","
+                 into anterior_registros anterior_importe
+               end-unstring
+               move 1 to hay_ejecucion_anterior
+           end-read
+       end-if.
+       close control_totales.
+
+      *Graba los totales de esta ejecucion para la proxima comparacion.
+       grabar_totales_actuales.
+       open output control_totales.
+       string total_registros delimited by size
+              "," delimited by size
+              total_importe delimited by size
+         into registro_totales
+       end-string.
+       write registro_totales.
+       close control_totales.
