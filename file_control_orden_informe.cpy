@@ -0,0 +1,2 @@
+      *Fichero de trabajo para la ordenacion del informe de ventas.
+       select ordenacion_informe assign to "ordeninforme.tmp".
