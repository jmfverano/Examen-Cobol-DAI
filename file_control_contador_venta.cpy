@@ -0,0 +1,5 @@
+      *Control del fichero con el ultimo codigo de venta generado.
+       select contador_venta
+           assign to ".\contador_venta.dat"
+           organization is line sequential
+           file status is ws-estado-contador.
