@@ -0,0 +1,7 @@
+      *Estructura del fichero de entrada para la carga masiva de ventas.
+      *Una linea de texto por venta, campos separados por comas, en el
+      *mismo orden que RVenta. El precio va sin punto decimal (los dos
+      *ultimos digitos son los centimos), igual que en PRECIO_VENTA.
+       fd entrada_ventas
+         value of file-id is ".\carga_ventas.csv".
+       01 registro_entrada pic x(100).
