@@ -0,0 +1,6 @@
+      *Control del fichero maestro de usuarios de la aplicacion.
+           select usuarios
+               assign to ".\usuarios.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is login_usuario.
