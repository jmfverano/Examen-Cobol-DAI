@@ -0,0 +1,25 @@
+      *Una linea del diario general de ventas (todos los agentes).
+       01 p_linea_general
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line l_primera col 5 value "Codigo venta: ".
+           02 line l_primera col 25 value "Fecha: ".
+           02 line l_primera col 45 value "Agente: ".
+           02 line l_primera
+              col 20 pic xxxx using codigo_venta.
+           02 line l_primera col 32 using fecha.
+           02 line l_primera
+              col 53 pic xx using codigo.
+           02 line l_segunda col 5 value "Codigo articulo ".
+           02 line l_segunda col 25 value "Descripcion Articulo ".
+           02 line l_segunda col 50 value "Precio ".
+           02 line l_segunda col 60 value "Unidades ".
+           02 line l_tercera
+              col 5 pic x(4) using codigo_articulo.
+           02 line l_tercera
+              col 25 pic x(20) using descripcion.
+           02 line l_tercera
+              col 50 pic 9(7).99 using precio_venta.
+           02 line l_tercera
+              col 60 pic 9(5) using numero_unidades.
+           02 line l_cuarta
+              col 1 value "----------------------------------".
