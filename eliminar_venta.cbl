@@ -1,58 +1,188 @@
-       program-id. eliminar_venta as "eliminar_venta".
-
-       environment division.
-       configuration section.
-       input-output section.
-      *Utiliza las librerias del control de ficheros.
-       copy "file_control.cpy".
-       data division.
-       file section.
-      *Ulitila las librerias de la estructura de datos.
-       copy "estructura_venta.cpy".
-       working-storage section.
-       77 continuar        pic x.
-       SCREEN SECTION.
-      *Utilizara la pantalla de marcos definida en la librería.
-       copy "p_marcos.cpy".
-      *Utilizara la pantalla de alta.
-       copy "p_alta.cpy".
-      *Pantalla que indica que la operación se completo bien.
-       copy "p_completa.cpy".
-      *Pantalla que indica el error en la operacion.
-       copy "p_error_operacion.cpy".
-      *Pantalla que obtendra el codigo de venta.
-       copy "obten_codigo_venta.cpy".
-      *Muestra al final de la pantalla la opción de eliminar.
-       copy "p_confirma_eliminar.cpy".
-       
-       procedure division.
-       display pantallaMarco.
-       display obten_codigo_venta.
-       accept obten_codigo_venta.
-       open i-o ventas.
-       read ventas
-         key is codigo_venta
-         INVALID key 
-           display PantallaMarco
-           display pantalla_opera_error
-           accept continuar
-         not invalid key 
-           display PantallaMarco
-           display pantalla_alta
-           display p_confi_eliminar
-           accept p_confi_eliminar
-           if continuar = 'S' then
-             delete ventas
-               invalid key 
-                 display pantallaMarco
-                 display pantalla_opera_error
-                 accept continuar
-               not invalid key
-                 display pantallaMarco
-                 display pantalla_completa
-                 accept continuar
-             end-delete
-            end-if
-       end-read.
-       close ventas.
-       exit program.
+       program-id. eliminar_venta as "eliminar_venta".
+
+       environment division.
+       configuration section.
+       input-output section.
+      *Utiliza las librerias del control de ficheros.
+       copy "file_control.cpy".
+      *Utiliza el control del fichero maestro de articulos.
+       copy "file_control_articulos.cpy".
+      *Utiliza el control del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "file_control_detalle.cpy".
+      *Utiliza el control del fichero historico de bajas.
+       copy "file_control_venta_baja.cpy".
+      *Utiliza el control del fichero de reversion del mismo dia.
+       copy "file_control_reversion.cpy".
+       data division.
+       file section.
+      *Ulitila las librerias de la estructura de datos.
+       copy "estructura_venta.cpy".
+      *Ulitila la estructura del fichero maestro de articulos.
+       copy "estructura_articulo.cpy".
+      *Utiliza la estructura del fichero de lineas adicionales de
+      *articulo por venta.
+       copy "estructura_detalle.cpy".
+      *Utiliza la estructura del fichero historico de bajas.
+       copy "estructura_venta_baja.cpy".
+      *Utiliza la estructura del fichero de reversion del mismo dia.
+       copy "estructura_reversion.cpy".
+       working-storage section.
+       77 continuar        pic x.
+      *Campos usados para anotar la venta en el fichero de reversion.
+       77 rev_tipo_operacion pic x(12) value "BAJA".
+       77 rev_fecha pic 9(8).
+       77 rev_hora  pic 9(8).
+       77 ws-estado-fichero pic xx value spaces.
+       77 ws-descripcion-estado pic x(40) value spaces.
+       77 ws-estado-detalle pic xx value spaces.
+       77 bucle_detalle pic 9 value 0.
+      *Tiempo de espera (en milisegundos) tras el que se considera que
+      *la sesion quedo inactiva, igual que en Principal.
+       77 ws-tiempo-espera pic 9(8) value 180000.
+       77 transaccion_activa pic 9 value 1.
+       linkage section.
+       01 login-usuario    pic x(12).
+      *Avisa a Principal de que la sesion caduco mientras se rellenaba
+      *esta pantalla, para que se exija el login de nuevo.
+       01 sesion-expirada-llamada pic 9.
+       SCREEN SECTION.
+      *Utilizara la pantalla de marcos definida en la librería.
+       copy "p_marcos.cpy".
+      *Utilizara la pantalla de alta.
+       copy "p_alta.cpy".
+      *Pantalla que indica que la operación se completo bien.
+       copy "p_completa.cpy".
+      *Pantalla que indica el error en la operacion.
+       copy "p_error_operacion.cpy".
+      *Pantalla que obtendra el codigo de venta.
+       copy "obten_codigo_venta.cpy".
+      *Muestra al final de la pantalla la opción de eliminar.
+       copy "p_confirma_eliminar.cpy".
+
+       procedure division using login-usuario sesion-expirada-llamada.
+       move 0 to sesion-expirada-llamada.
+       display pantallaMarco.
+       display obten_codigo_venta.
+       accept obten_codigo_venta
+         with time-out ws-tiempo-espera
+         on exception
+           move 1 to sesion-expirada-llamada
+           move 0 to transaccion_activa
+       end-accept.
+       if transaccion_activa = 1
+       open i-o ventas
+       open i-o articulos
+       open i-o ventas_detalle
+       read ventas
+         key is codigo_venta
+         INVALID key
+           perform obtener_descripcion_estado
+           display PantallaMarco
+           display pantalla_opera_error
+           accept continuar
+         not invalid key
+           display PantallaMarco
+           display pantalla_alta
+           display p_confi_eliminar
+           accept p_confi_eliminar
+           if continuar = 'S' then
+             delete ventas
+               invalid key
+                 perform obtener_descripcion_estado
+                 display pantallaMarco
+                 display pantalla_opera_error
+                 accept continuar
+               not invalid key
+      *          Anota la venta en el fichero de reversion del mismo
+      *          dia.
+                 perform grabar_reversion
+      *          Archiva una copia del registro ya eliminado.
+                 open extend ventas_baja
+                 move RVenta to datos_venta
+                 accept fecha_baja from DATE YYYYMMDD
+                 move login-usuario to login_baja
+                 write RVentaBaja
+                 close ventas_baja
+      *          Repone en el maestro de articulos el stock de la
+      *          linea principal y de cada linea adicional de la
+      *          venta.
+                 perform reponer_stock_linea_principal
+                 perform reponer_stock_lineas_detalle
+                 display pantallaMarco
+                 display pantalla_completa
+                 accept continuar
+             end-delete
+            end-if
+       end-read
+       close ventas
+       close articulos
+       close ventas_detalle
+       end-if.
+       exit program.
+
+      *Repone el stock del articulo de la linea principal de la venta
+      *(la que vive en el propio RVenta) antes de eliminarla.
+       reponer_stock_linea_principal.
+       move codigo_articulo of articulo to codigo_articulo of RArticulo.
+       read articulos
+         key is codigo_articulo of RArticulo
+         invalid key
+           continue
+         not invalid key
+           compute stock_actual of RArticulo =
+               stock_actual of RArticulo + numero_unidades of articulo
+           rewrite RArticulo
+             invalid key
+               continue
+           end-rewrite
+       end-read.
+
+      *Recorre las lineas adicionales de articulo de la venta que se
+      *va a eliminar, reponiendo el stock de cada una y borrandolas
+      *del fichero de detalle para que no queden huerfanas.
+       reponer_stock_lineas_detalle.
+       move codigo_venta to det_codigo_venta.
+       move low-values to det_numero_linea.
+       move 0 to bucle_detalle.
+       start ventas_detalle
+         key is not less than det_clave_venta
+         invalid key
+           move 1 to bucle_detalle
+       end-start.
+       perform until bucle_detalle = 1
+         read ventas_detalle next
+           at end
+             move 1 to bucle_detalle
+           not at end
+             if det_codigo_venta not = codigo_venta
+                 move 1 to bucle_detalle
+             else
+                 move det_codigo_articulo
+                   to codigo_articulo of RArticulo
+                 read articulos
+                   key is codigo_articulo of RArticulo
+                   invalid key
+                     continue
+                   not invalid key
+                     compute stock_actual of RArticulo =
+                         stock_actual of RArticulo
+                         + det_numero_unidades
+                     rewrite RArticulo
+                       invalid key
+                         continue
+                     end-rewrite
+                 end-read
+                 delete ventas_detalle
+                   invalid key
+                     continue
+                 end-delete
+             end-if
+         end-read
+       end-perform.
+
+      *Traduce el codigo de estado del fichero a una descripcion.
+       copy "parrafo_estado_fichero.cpy".
+
+      *Anade la venta al fichero de reversion del mismo dia.
+       copy "parrafo_grabar_reversion.cpy".
