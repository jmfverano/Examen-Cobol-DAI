@@ -0,0 +1,7 @@
+      *Cabecera del ranking de agentes comerciales.
+       01 p_titulo_ranking_agentes
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 1 col 5 value "Ranking de agentes comerciales".
+           02 line 1 col 40 pic x(20) using wk_criterio.
+           02 line 2 col 5 value "Puesto  Codigo  Nombre".
+           02 line 3 col 50 value "Unidades  Importe".
