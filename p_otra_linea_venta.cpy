@@ -0,0 +1,6 @@
+      *Pregunta si se desea anadir otro articulo a la venta en curso.
+       01 p_otra_linea_venta
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 20 col 10 value
+              "Anadir otro articulo a esta venta (S/N): ".
+           02 line 20 col 53 REQUIRED pic x using continuar_lineas.
