@@ -21,11 +21,11 @@
               col 5 REQUIRED pic x(4) using codigo_articulo.
            02 line l_tercera
               col 25 REQUIRED pic x(20) using descripcion.
-           02 line l_tercera 
-              col 50 REQUIRED pic 9999.99 using precio_venta.
-           02 line l_tercera 
-              col 60 REQUIRED pic 99 using numero_unidades.
-           02 line l_cuarta 
-              col 1 pic x(79) value all "-".
+           02 line l_tercera
+              col 50 REQUIRED pic 9(7).99 using precio_venta.
+           02 line l_tercera
+              col 60 REQUIRED pic 9(5) using numero_unidades.
+           02 line l_cuarta
+              col 1 value "----------------------------------".
       
     
\ No newline at end of file
