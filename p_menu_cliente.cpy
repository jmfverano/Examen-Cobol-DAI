@@ -0,0 +1,11 @@
+      *Pantalla del menu de mantenimiento de clientes.
+       01 p_menu_cliente
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 4 col 10 value "Mantenimiento de clientes".
+           02 line 6 col 10 value "1.- Alta".
+           02 line 8 col 10 value "2.- Consulta".
+           02 line 10 col 10 value "3.- Modificar".
+           02 line 12 col 10 value "4.- Baja".
+           02 line 14 col 10 value "5.- Salir".
+           02 line 16 col 10 value "Opcion: ".
+           02 line 16 col 19 REQUIRED pic 9 using opcion_mtto.
