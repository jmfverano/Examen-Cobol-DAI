@@ -0,0 +1,5 @@
+      *Cabecera del informe de articulos con stock bajo.
+       01 p_titulo_stock
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 1 col 5 value "Articulos con stock bajo".
+           02 line 2 col 5 value "Codigo  Descripcion          Stock".
