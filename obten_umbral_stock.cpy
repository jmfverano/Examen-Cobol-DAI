@@ -0,0 +1,5 @@
+      *Pantalla que obtiene el umbral de stock minimo para el aviso.
+       01 obten_umbral_stock
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 4 col 5 value "Umbral de stock minimo: ".
+           02 line 4 col 30 REQUIRED pic 9(7) using umbral_stock.
