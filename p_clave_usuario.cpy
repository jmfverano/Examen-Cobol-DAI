@@ -0,0 +1,6 @@
+      *Pide la clave en claro para calcular su hash antes de grabarla.
+       01 p_clave_usuario
+           BACKGROUND-COLOR 1 FOREGROUND-COLOR 6 HIGHLIGHT.
+           02 line 7 col 5 value "Clave: ".
+           02 line 7 col 13 REQUIRED pic x(12)
+              using clave_entrada SECURE.
