@@ -0,0 +1,5 @@
+      *Estructura del fichero de salida de informes.
+       fd salida_informe
+         value of file-id is ".\informe_salida.txt"
+         data record is registro_salida_informe.
+       01 registro_salida_informe pic x(100).
