@@ -0,0 +1,5 @@
+      *Estructura del fichero de salida del informe de ventas por
+      *lotes. Una linea de texto por cada linea del informe.
+       fd salida_informe
+         value of file-id is ".\informe_venta_lote.txt".
+       01 registro_informe pic x(160).
