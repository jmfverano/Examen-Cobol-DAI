@@ -0,0 +1,6 @@
+      *Estructura del fichero de salida de la extraccion de ventas.
+      *Una linea de texto por venta, campos separados por comas, en el
+      *mismo orden que RVenta.
+       fd salida_ventas
+         value of file-id is ".\extracto_ventas.csv".
+       01 registro_salida pic x(140).
